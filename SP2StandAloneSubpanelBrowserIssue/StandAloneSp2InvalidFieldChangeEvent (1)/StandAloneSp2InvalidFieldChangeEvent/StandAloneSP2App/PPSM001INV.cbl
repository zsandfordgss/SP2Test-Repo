@@ -0,0 +1,308 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN AS "GSSERP.PPSM001INV".
+      ******************************************************************
+      **   Field/control inventory report across the PPSM001 family.   *>CR-008
+      **                                                                *>CR-008
+      **   Reads a field/control extract (one row per control, across   *>CR-008
+      **   every PPSM001 subpanel - PPSTOPT/PPSTCOM/PPSTVAT/PPSMHLD1    *>CR-008
+      **   etc.) and writes a CSV inventory report grouped by screen,    *>CR-008
+      **   showing each control's id/.NET control class/edit mask/max   *>CR-008
+      **   length/label plus a per-screen and per-type control count.   *>CR-008
+      **   The extract is expected to be produced by whatever            *>CR-008
+      **   design-time/export tool walks the PPSM001.SP2 field-          *>CR-008
+      **   definition tables (not available in this repo - see           *>CR-008
+      **   IMPLEMENTATION_STATUS.md). The .NET control class/edit mask   *>REVIEW-011
+      **   columns mirror the WS-EDIT-OBJ-NAME string COMMON-TEXT-        *>REVIEW-011
+      **   FORMATTING/UPDATE-LEGACY-DATE build for each field in          *>REVIEW-011
+      **   Main.cob (GSSERP.Support.GSTextEdit/GSDateEdit plus its        *>REVIEW-011
+      **   mask), so the extract is expected to carry those two values    *>REVIEW-011
+      **   straight out of that same string per field.                    *>REVIEW-011
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIELD-EXTRACT-FILE ASSIGN TO WS-FIELD-EXTRACT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FIELD-EXTRACT-STATUS.
+           SELECT FIELD-INVENTORY-REPORT-FILE ASSIGN TO
+               WS-FIELD-REPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FIELD-REPORT-STATUS.
+      *    REVIEW-014 - the per-screen/per-type/grand-total summary is
+      *    free text, not CSV; keep it out of the .csv detail file
+      *    (REVIEW-011) so the .csv stays parseable by a spreadsheet.
+           SELECT FIELD-SUMMARY-REPORT-FILE ASSIGN TO
+               WS-FIELD-SUMMARY-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FIELD-SUMMARY-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+      *    One row per control, across every PPSM001 subpanel.           *>CR-008
+       FD  FIELD-EXTRACT-FILE.
+       01  FIELD-EXTRACT-RECORD.
+           05  FE-SCREEN-NAME            PIC X(08).
+           05  FE-FIELD-ID               PIC X(10).
+           05  FE-FIELD-TYPE             PIC X(12).
+           05  FE-FIELD-LABEL            PIC X(30).
+           05  FE-NET-CONTROL-CLASS      PIC X(40).                   *>REVIEW-011
+           05  FE-EDIT-MASK              PIC X(30).                   *>REVIEW-011
+           05  FE-MAX-LEN                PIC 9(05).                   *>REVIEW-011
+       FD  FIELD-INVENTORY-REPORT-FILE.
+       01  FIELD-INVENTORY-REPORT-RECORD PIC X(200).
+       FD  FIELD-SUMMARY-REPORT-FILE.
+       01  FIELD-SUMMARY-REPORT-RECORD  PIC X(100).
+       WORKING-STORAGE SECTION.
+       01  WS-FIELD-EXTRACT-PATH        PIC X(60) VALUE
+               "PanelFieldExtract.dat".
+       01  WS-FIELD-EXTRACT-STATUS      PIC X(02) VALUE SPACE.
+       01  WS-FIELD-REPORT-PATH         PIC X(60) VALUE
+               "PanelFieldInventoryReport.csv".                       *>REVIEW-011
+       01  WS-FIELD-REPORT-STATUS       PIC X(02) VALUE SPACE.
+       01  WS-FIELD-SUMMARY-PATH        PIC X(60) VALUE
+               "PanelFieldInventorySummary.txt".
+       01  WS-FIELD-SUMMARY-STATUS      PIC X(02) VALUE SPACE.
+       01  WS-DISPLAY-MAX-LEN           PIC Z(4)9.                    *>REVIEW-011
+
+      ******************************************************************
+      **   Per-screen / per-type running totals.                        *>CR-008
+      ******************************************************************
+       01  WS-SCREEN-TOTAL-COUNT        PIC 9(4)  VALUE ZERO.
+       01  WS-SCREEN-TOTAL-IX           PIC 9(4)  VALUE ZERO.
+       01  WS-SCREEN-TOTAL-FOUND        PIC X     VALUE "N".
+           88  WS-SCREEN-TOTAL-FOUND-YES          VALUE "Y".
+       01  WS-SCREEN-TOTALS.
+           05  WS-SCREEN-TOTAL-ROW       OCCURS 50 TIMES.
+               10  WS-SCREEN-TOTAL-NAME      PIC X(08).
+               10  WS-SCREEN-TOTAL-FIELDS    PIC 9(4)  VALUE ZERO.
+
+       01  WS-TYPE-TOTAL-COUNT          PIC 9(4)  VALUE ZERO.
+       01  WS-TYPE-TOTAL-IX             PIC 9(4)  VALUE ZERO.
+       01  WS-TYPE-TOTAL-FOUND          PIC X     VALUE "N".
+           88  WS-TYPE-TOTAL-FOUND-YES            VALUE "Y".
+       01  WS-TYPE-TOTALS.
+           05  WS-TYPE-TOTAL-ROW        OCCURS 50 TIMES.
+               10  WS-TYPE-TOTAL-NAME       PIC X(12).
+               10  WS-TYPE-TOTAL-FIELDS     PIC 9(4)  VALUE ZERO.
+
+       01  WS-GRAND-TOTAL-FIELDS        PIC 9(6)  VALUE ZERO.
+       01  WS-DISPLAY-COUNT             PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      *    Skip the scan entirely if FIELD-EXTRACT-FILE failed to open
+      *    - REVIEW-014 - rather than reporting an unopened file.
+       MAINLINE.
+           PERFORM OPEN-INVENTORY-FILES
+           IF WS-FIELD-EXTRACT-STATUS = "00"
+               PERFORM SCAN-FIELD-EXTRACT
+               PERFORM WRITE-SCREEN-SUMMARY
+               PERFORM WRITE-TYPE-SUMMARY
+               PERFORM WRITE-GRAND-TOTAL
+           ELSE
+               PERFORM WRITE-FIELD-EXTRACT-OPEN-ERROR
+           END-IF
+           PERFORM CLOSE-INVENTORY-FILES
+           GOBACK
+           .
+
+      *    Header row for the CSV - REVIEW-011.
+       OPEN-INVENTORY-FILES.
+           OPEN INPUT FIELD-EXTRACT-FILE
+           OPEN OUTPUT FIELD-INVENTORY-REPORT-FILE
+           OPEN OUTPUT FIELD-SUMMARY-REPORT-FILE
+           MOVE SPACE TO FIELD-INVENTORY-REPORT-RECORD
+           STRING "SCREEN,FIELD-ID,NET-CONTROL-CLASS,EDIT-MASK,"
+                  "MAX-LEN,FIELD-TYPE,LABEL" DELIMITED BY SIZE
+             INTO FIELD-INVENTORY-REPORT-RECORD
+           END-STRING
+           WRITE FIELD-INVENTORY-REPORT-RECORD
+           .
+
+       WRITE-FIELD-EXTRACT-OPEN-ERROR.
+           MOVE SPACE TO FIELD-SUMMARY-REPORT-RECORD
+           STRING "ERROR: could not open "          DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-FIELD-EXTRACT-PATH)
+                                                     DELIMITED BY SIZE
+                  " - FILE STATUS "                  DELIMITED BY SIZE
+                  WS-FIELD-EXTRACT-STATUS            DELIMITED BY SIZE
+                  " - no inventory performed"        DELIMITED BY SIZE
+             INTO FIELD-SUMMARY-REPORT-RECORD
+           END-STRING
+           WRITE FIELD-SUMMARY-REPORT-RECORD
+           .
+
+       SCAN-FIELD-EXTRACT.
+      *    Only reached when OPEN-INVENTORY-FILES already confirmed
+      *    WS-FIELD-EXTRACT-STATUS = "00", so the read loop can rely
+      *    on the real status instead of forcing it.       *>REVIEW-014
+           PERFORM UNTIL WS-FIELD-EXTRACT-STATUS NOT = "00"
+               READ FIELD-EXTRACT-FILE
+                   AT END
+                       MOVE "10" TO WS-FIELD-EXTRACT-STATUS
+                   NOT AT END
+                       PERFORM WRITE-FIELD-INVENTORY-LINE
+                       PERFORM ACCUMULATE-SCREEN-TOTAL
+                       PERFORM ACCUMULATE-TYPE-TOTAL
+                       ADD 1 TO WS-GRAND-TOTAL-FIELDS
+               END-READ
+           END-PERFORM
+           .
+
+      *    Comma-delimited detail row - REVIEW-011 (screen/field-id/
+      *    .NET control class/edit mask/max length/type/label).
+       WRITE-FIELD-INVENTORY-LINE.
+           MOVE FE-MAX-LEN TO WS-DISPLAY-MAX-LEN
+           MOVE SPACE TO FIELD-INVENTORY-REPORT-RECORD
+           STRING FUNCTION TRIM(FE-SCREEN-NAME)      DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  FUNCTION TRIM(FE-FIELD-ID)          DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  FUNCTION TRIM(FE-NET-CONTROL-CLASS) DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  FUNCTION TRIM(FE-EDIT-MASK)         DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-DISPLAY-MAX-LEN)   DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  FUNCTION TRIM(FE-FIELD-TYPE)        DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  FUNCTION TRIM(FE-FIELD-LABEL)       DELIMITED BY SIZE
+             INTO FIELD-INVENTORY-REPORT-RECORD
+           END-STRING
+           WRITE FIELD-INVENTORY-REPORT-RECORD
+           .
+
+       ACCUMULATE-SCREEN-TOTAL.
+           PERFORM FIND-SCREEN-TOTAL-ROW
+      *    REVIEW-014 - WS-SCREEN-TOTAL-ROW is only OCCURS 50 TIMES;
+      *    guard it the same way every other growing cache table in
+      *    this changeset does before indexing it. A screen not
+      *    already tracked is simply dropped from the totals once the
+      *    table is full.
+           IF NOT WS-SCREEN-TOTAL-FOUND-YES AND WS-SCREEN-TOTAL-COUNT
+                                                              < 50
+               ADD 1 TO WS-SCREEN-TOTAL-COUNT
+               MOVE WS-SCREEN-TOTAL-COUNT TO WS-SCREEN-TOTAL-IX
+               MOVE FE-SCREEN-NAME
+                 TO WS-SCREEN-TOTAL-NAME(WS-SCREEN-TOTAL-IX)
+               MOVE ZERO TO WS-SCREEN-TOTAL-FIELDS(WS-SCREEN-TOTAL-IX)
+           END-IF
+           IF WS-SCREEN-TOTAL-IX <= 50
+               ADD 1 TO WS-SCREEN-TOTAL-FIELDS(WS-SCREEN-TOTAL-IX)
+           END-IF
+           .
+
+       FIND-SCREEN-TOTAL-ROW.
+           MOVE "N" TO WS-SCREEN-TOTAL-FOUND
+           MOVE ZERO TO WS-SCREEN-TOTAL-IX
+           PERFORM VARYING WS-SCREEN-TOTAL-IX FROM 1 BY 1
+               UNTIL WS-SCREEN-TOTAL-IX > WS-SCREEN-TOTAL-COUNT
+               OR WS-SCREEN-TOTAL-FOUND-YES
+               IF WS-SCREEN-TOTAL-NAME(WS-SCREEN-TOTAL-IX)
+                                     = FE-SCREEN-NAME
+                   SET WS-SCREEN-TOTAL-FOUND-YES TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-SCREEN-TOTAL-FOUND-YES
+               SUBTRACT 1 FROM WS-SCREEN-TOTAL-IX
+           END-IF
+           .
+
+       ACCUMULATE-TYPE-TOTAL.
+           PERFORM FIND-TYPE-TOTAL-ROW
+      *    REVIEW-014 - WS-TYPE-TOTAL-ROW is only OCCURS 50 TIMES;
+      *    guard it the same way every other growing cache table in
+      *    this changeset does before indexing it. A type not
+      *    already tracked is simply dropped from the totals once the
+      *    table is full.
+           IF NOT WS-TYPE-TOTAL-FOUND-YES AND WS-TYPE-TOTAL-COUNT
+                                                              < 50
+               ADD 1 TO WS-TYPE-TOTAL-COUNT
+               MOVE WS-TYPE-TOTAL-COUNT TO WS-TYPE-TOTAL-IX
+               MOVE FE-FIELD-TYPE
+                 TO WS-TYPE-TOTAL-NAME(WS-TYPE-TOTAL-IX)
+               MOVE ZERO TO WS-TYPE-TOTAL-FIELDS(WS-TYPE-TOTAL-IX)
+           END-IF
+           IF WS-TYPE-TOTAL-IX <= 50
+               ADD 1 TO WS-TYPE-TOTAL-FIELDS(WS-TYPE-TOTAL-IX)
+           END-IF
+           .
+
+       FIND-TYPE-TOTAL-ROW.
+           MOVE "N" TO WS-TYPE-TOTAL-FOUND
+           MOVE ZERO TO WS-TYPE-TOTAL-IX
+           PERFORM VARYING WS-TYPE-TOTAL-IX FROM 1 BY 1
+               UNTIL WS-TYPE-TOTAL-IX > WS-TYPE-TOTAL-COUNT
+               OR WS-TYPE-TOTAL-FOUND-YES
+               IF WS-TYPE-TOTAL-NAME(WS-TYPE-TOTAL-IX)
+                                   = FE-FIELD-TYPE
+                   SET WS-TYPE-TOTAL-FOUND-YES TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-TYPE-TOTAL-FOUND-YES
+               SUBTRACT 1 FROM WS-TYPE-TOTAL-IX
+           END-IF
+           .
+
+      *    REVIEW-014 - written to the separate .txt summary file, not
+      *    the .csv detail file, so the comma-delimited detail rows
+      *    (REVIEW-011) stay parseable by a spreadsheet/CSV reader.
+       WRITE-SCREEN-SUMMARY.
+           MOVE SPACE TO FIELD-SUMMARY-REPORT-RECORD
+           STRING "--- CONTROLS PER SCREEN ---" DELIMITED BY SIZE
+             INTO FIELD-SUMMARY-REPORT-RECORD
+           END-STRING
+           WRITE FIELD-SUMMARY-REPORT-RECORD
+           PERFORM VARYING WS-SCREEN-TOTAL-IX FROM 1 BY 1
+               UNTIL WS-SCREEN-TOTAL-IX > WS-SCREEN-TOTAL-COUNT
+               MOVE WS-SCREEN-TOTAL-FIELDS(WS-SCREEN-TOTAL-IX)
+                 TO WS-DISPLAY-COUNT
+               MOVE SPACE TO FIELD-SUMMARY-REPORT-RECORD
+               STRING WS-SCREEN-TOTAL-NAME(WS-SCREEN-TOTAL-IX)
+                                        DELIMITED BY SIZE
+                      " "               DELIMITED BY SIZE
+                      WS-DISPLAY-COUNT  DELIMITED BY SIZE
+                 INTO FIELD-SUMMARY-REPORT-RECORD
+               END-STRING
+               WRITE FIELD-SUMMARY-REPORT-RECORD
+           END-PERFORM
+           .
+
+       WRITE-TYPE-SUMMARY.
+           MOVE SPACE TO FIELD-SUMMARY-REPORT-RECORD
+           STRING "--- CONTROLS PER TYPE ---" DELIMITED BY SIZE
+             INTO FIELD-SUMMARY-REPORT-RECORD
+           END-STRING
+           WRITE FIELD-SUMMARY-REPORT-RECORD
+           PERFORM VARYING WS-TYPE-TOTAL-IX FROM 1 BY 1
+               UNTIL WS-TYPE-TOTAL-IX > WS-TYPE-TOTAL-COUNT
+               MOVE WS-TYPE-TOTAL-FIELDS(WS-TYPE-TOTAL-IX)
+                 TO WS-DISPLAY-COUNT
+               MOVE SPACE TO FIELD-SUMMARY-REPORT-RECORD
+               STRING WS-TYPE-TOTAL-NAME(WS-TYPE-TOTAL-IX)
+                                      DELIMITED BY SIZE
+                      " "             DELIMITED BY SIZE
+                      WS-DISPLAY-COUNT DELIMITED BY SIZE
+                 INTO FIELD-SUMMARY-REPORT-RECORD
+               END-STRING
+               WRITE FIELD-SUMMARY-REPORT-RECORD
+           END-PERFORM
+           .
+
+       WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL-FIELDS TO WS-DISPLAY-COUNT
+           MOVE SPACE TO FIELD-SUMMARY-REPORT-RECORD
+           STRING "TOTAL CONTROLS: " DELIMITED BY SIZE
+                  WS-DISPLAY-COUNT    DELIMITED BY SIZE
+             INTO FIELD-SUMMARY-REPORT-RECORD
+           END-STRING
+           WRITE FIELD-SUMMARY-REPORT-RECORD
+           .
+
+       CLOSE-INVENTORY-FILES.
+           CLOSE FIELD-EXTRACT-FILE
+           CLOSE FIELD-INVENTORY-REPORT-FILE
+           CLOSE FIELD-SUMMARY-REPORT-FILE
+           .
+
+       END PROGRAM MAIN.
