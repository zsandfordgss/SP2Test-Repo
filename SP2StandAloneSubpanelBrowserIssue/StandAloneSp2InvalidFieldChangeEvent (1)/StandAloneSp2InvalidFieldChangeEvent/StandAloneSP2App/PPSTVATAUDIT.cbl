@@ -0,0 +1,270 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN AS "GSSERP.PPSTVATAUDIT".
+      ******************************************************************
+      **   Batch VAT registration audit report.                       *>CR-003
+      **                                                                *>CR-003
+      **   Reads the current PPSTVAT extract (one row per supplier,     *>CR-003
+      **   laid out the same as the PPSTVAT subpanel's VAT fields)      *>CR-003
+      **   and compares it against a snapshot of the previous run's     *>CR-003
+      **   extract, flagging any supplier whose VAT registration        *>CR-003
+      **   number is new or has changed since then. The current         *>CR-003
+      **   extract becomes the snapshot for the next run.                *>CR-003
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VAT-EXTRACT-FILE ASSIGN TO WS-VAT-EXTRACT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VAT-EXTRACT-STATUS.
+           SELECT VAT-SNAPSHOT-FILE ASSIGN TO WS-VAT-SNAPSHOT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VAT-SNAPSHOT-STATUS.
+           SELECT VAT-AUDIT-REPORT-FILE ASSIGN TO WS-VAT-REPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VAT-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+      *    One row per supplier, extracted from PPSTVAT-PANEL-RECORD     *>CR-003
+      *    by whatever nightly job feeds this program. Assumption       *>CR-003
+      *    (PPSTVAT-PANEL-RECORD layout not available without the       *>CR-003
+      *    missing PPSM001.SP2 copybook): supplier code + VAT number     *>CR-003
+      *    + country code is the field set this report needs.           *>CR-003
+       FD  VAT-EXTRACT-FILE.
+       01  VAT-EXTRACT-RECORD.
+           05  VAT-EXTRACT-SUPPLIER-NO      PIC X(10).
+           05  VAT-EXTRACT-VAT-NUMBER       PIC X(20).
+           05  VAT-EXTRACT-COUNTRY-CODE     PIC X(03).
+       FD  VAT-SNAPSHOT-FILE.
+       01  VAT-SNAPSHOT-RECORD.
+           05  VAT-SNAPSHOT-SUPPLIER-NO     PIC X(10).
+           05  VAT-SNAPSHOT-VAT-NUMBER      PIC X(20).
+           05  VAT-SNAPSHOT-COUNTRY-CODE    PIC X(03).
+       FD  VAT-AUDIT-REPORT-FILE.
+       01  VAT-AUDIT-REPORT-RECORD          PIC X(100).
+       WORKING-STORAGE SECTION.
+       01  WS-VAT-EXTRACT-PATH          PIC X(60) VALUE
+               "VatExtract.dat".
+       01  WS-VAT-EXTRACT-STATUS        PIC X(02) VALUE SPACE.
+       01  WS-VAT-SNAPSHOT-PATH         PIC X(60) VALUE
+               "VatSnapshot.dat".
+       01  WS-VAT-SNAPSHOT-STATUS       PIC X(02) VALUE SPACE.
+       01  WS-VAT-REPORT-PATH           PIC X(60) VALUE
+               "VatAuditReport.txt".
+       01  WS-VAT-REPORT-STATUS         PIC X(02) VALUE SPACE.
+
+      ******************************************************************
+      **   In-memory snapshot lookup table.                             *>CR-003
+      ******************************************************************
+       01  WS-SNAPSHOT-CACHE-COUNT      PIC 9(7)  VALUE ZERO.
+       01  WS-SNAPSHOT-CACHE-IX         PIC 9(7)  VALUE ZERO.
+       01  WS-SNAPSHOT-CACHE-FOUND      PIC X     VALUE "N".
+           88  WS-SNAPSHOT-CACHE-FOUND-YES        VALUE "Y".
+       01  WS-SNAPSHOT-CACHE.
+           05  WS-SNAPSHOT-CACHE-ROW     OCCURS 50000 TIMES.
+               10  WS-SNAPSHOT-CACHE-SUPPLIER-NO  PIC X(10).
+               10  WS-SNAPSHOT-CACHE-VAT-NUMBER   PIC X(20).
+
+       01  WS-NEW-COUNT                 PIC 9(7)  VALUE ZERO.
+       01  WS-CHANGED-COUNT             PIC 9(7)  VALUE ZERO.
+       01  WS-UNCHANGED-COUNT           PIC 9(7)  VALUE ZERO.
+       01  WS-DISPLAY-COUNT             PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      *    Skip the audit entirely if VAT-EXTRACT-FILE failed to open -
+      *    REVIEW-012 - rather than reading an unopened file.
+       MAINLINE.
+           PERFORM OPEN-VAT-FILES
+           IF WS-VAT-EXTRACT-STATUS = "00"
+               PERFORM LOAD-VAT-SNAPSHOT
+               PERFORM SCAN-VAT-EXTRACT
+               PERFORM WRITE-VAT-AUDIT-SUMMARY
+           ELSE
+               PERFORM WRITE-VAT-EXTRACT-OPEN-ERROR
+           END-IF
+           PERFORM CLOSE-VAT-FILES
+           GOBACK
+           .
+
+       OPEN-VAT-FILES.
+           OPEN INPUT VAT-EXTRACT-FILE
+           OPEN OUTPUT VAT-AUDIT-REPORT-FILE
+           .
+
+       WRITE-VAT-EXTRACT-OPEN-ERROR.
+           MOVE SPACE TO VAT-AUDIT-REPORT-RECORD
+           STRING "ERROR: could not open "         DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-VAT-EXTRACT-PATH) DELIMITED BY SIZE
+                  " - FILE STATUS "                 DELIMITED BY SIZE
+                  WS-VAT-EXTRACT-STATUS             DELIMITED BY SIZE
+                  " - no VAT audit performed"       DELIMITED BY SIZE
+             INTO VAT-AUDIT-REPORT-RECORD
+           END-STRING
+           WRITE VAT-AUDIT-REPORT-RECORD
+           .
+
+       LOAD-VAT-SNAPSHOT.
+           MOVE ZERO TO WS-SNAPSHOT-CACHE-COUNT
+           OPEN INPUT VAT-SNAPSHOT-FILE
+           IF WS-VAT-SNAPSHOT-STATUS = "00"
+               PERFORM UNTIL WS-VAT-SNAPSHOT-STATUS NOT = "00"
+                   READ VAT-SNAPSHOT-FILE
+                       AT END
+                           MOVE "10" TO WS-VAT-SNAPSHOT-STATUS
+                       NOT AT END
+      *                    REVIEW-014 - WS-SNAPSHOT-CACHE-ROW is only
+      *                    OCCURS 50000 TIMES; guard the same way
+      *                    every other growing cache table in this
+      *                    changeset does before indexing it.
+                           IF WS-SNAPSHOT-CACHE-COUNT < 50000
+                               ADD 1 TO WS-SNAPSHOT-CACHE-COUNT
+                               MOVE VAT-SNAPSHOT-SUPPLIER-NO
+                                 TO WS-SNAPSHOT-CACHE-SUPPLIER-NO
+                                       (WS-SNAPSHOT-CACHE-COUNT)
+                               MOVE VAT-SNAPSHOT-VAT-NUMBER
+                                 TO WS-SNAPSHOT-CACHE-VAT-NUMBER
+                                       (WS-SNAPSHOT-CACHE-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE VAT-SNAPSHOT-FILE
+           END-IF
+           .
+
+       SCAN-VAT-EXTRACT.
+      *    Only reached when OPEN-VAT-FILES already confirmed           *>REVIEW-012
+      *    WS-VAT-EXTRACT-STATUS = "00", so the read loop can rely on   *>REVIEW-012
+      *    the real status instead of forcing it.                       *>REVIEW-012
+           PERFORM UNTIL WS-VAT-EXTRACT-STATUS NOT = "00"
+               READ VAT-EXTRACT-FILE
+                   AT END
+                       MOVE "10" TO WS-VAT-EXTRACT-STATUS
+                   NOT AT END
+                       PERFORM FIND-SNAPSHOT-ROW
+                       PERFORM EVALUATE-VAT-CHANGE
+               END-READ
+           END-PERFORM
+           .
+
+       FIND-SNAPSHOT-ROW.
+           MOVE "N" TO WS-SNAPSHOT-CACHE-FOUND
+           MOVE ZERO TO WS-SNAPSHOT-CACHE-IX
+           PERFORM VARYING WS-SNAPSHOT-CACHE-IX FROM 1 BY 1
+               UNTIL WS-SNAPSHOT-CACHE-IX > WS-SNAPSHOT-CACHE-COUNT
+               OR WS-SNAPSHOT-CACHE-FOUND-YES
+               IF WS-SNAPSHOT-CACHE-SUPPLIER-NO(WS-SNAPSHOT-CACHE-IX)
+                                      = VAT-EXTRACT-SUPPLIER-NO
+                   SET WS-SNAPSHOT-CACHE-FOUND-YES TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-SNAPSHOT-CACHE-FOUND-YES
+               MOVE ZERO TO WS-SNAPSHOT-CACHE-IX
+           ELSE
+               SUBTRACT 1 FROM WS-SNAPSHOT-CACHE-IX
+           END-IF
+           .
+
+       EVALUATE-VAT-CHANGE.
+           IF NOT WS-SNAPSHOT-CACHE-FOUND-YES
+               ADD 1 TO WS-NEW-COUNT
+               PERFORM WRITE-VAT-AUDIT-LINE-NEW
+           ELSE
+               IF WS-SNAPSHOT-CACHE-VAT-NUMBER(WS-SNAPSHOT-CACHE-IX)
+                    NOT = VAT-EXTRACT-VAT-NUMBER
+                   ADD 1 TO WS-CHANGED-COUNT
+                   PERFORM WRITE-VAT-AUDIT-LINE-CHANGED
+               ELSE
+                   ADD 1 TO WS-UNCHANGED-COUNT
+               END-IF
+           END-IF
+           .
+
+       WRITE-VAT-AUDIT-LINE-NEW.
+           MOVE SPACE TO VAT-AUDIT-REPORT-RECORD
+           STRING "NEW      "          DELIMITED BY SIZE
+                  VAT-EXTRACT-SUPPLIER-NO  DELIMITED BY SIZE
+                  " VAT="               DELIMITED BY SIZE
+                  VAT-EXTRACT-VAT-NUMBER   DELIMITED BY SIZE
+                  " COUNTRY="           DELIMITED BY SIZE
+                  VAT-EXTRACT-COUNTRY-CODE DELIMITED BY SIZE
+             INTO VAT-AUDIT-REPORT-RECORD
+           END-STRING
+           WRITE VAT-AUDIT-REPORT-RECORD
+           .
+
+       WRITE-VAT-AUDIT-LINE-CHANGED.
+           MOVE SPACE TO VAT-AUDIT-REPORT-RECORD
+           STRING "CHANGED  "          DELIMITED BY SIZE
+                  VAT-EXTRACT-SUPPLIER-NO  DELIMITED BY SIZE
+                  " OLD-VAT="           DELIMITED BY SIZE
+                  WS-SNAPSHOT-CACHE-VAT-NUMBER(WS-SNAPSHOT-CACHE-IX)
+                                        DELIMITED BY SIZE
+                  " NEW-VAT="           DELIMITED BY SIZE
+                  VAT-EXTRACT-VAT-NUMBER   DELIMITED BY SIZE
+             INTO VAT-AUDIT-REPORT-RECORD
+           END-STRING
+           WRITE VAT-AUDIT-REPORT-RECORD
+           .
+
+       WRITE-VAT-AUDIT-SUMMARY.
+           MOVE SPACE TO VAT-AUDIT-REPORT-RECORD
+           MOVE WS-NEW-COUNT TO WS-DISPLAY-COUNT
+           STRING "TOTAL NEW REGISTRATIONS: " DELIMITED BY SIZE
+                  WS-DISPLAY-COUNT             DELIMITED BY SIZE
+             INTO VAT-AUDIT-REPORT-RECORD
+           END-STRING
+           WRITE VAT-AUDIT-REPORT-RECORD
+
+           MOVE SPACE TO VAT-AUDIT-REPORT-RECORD
+           MOVE WS-CHANGED-COUNT TO WS-DISPLAY-COUNT
+           STRING "TOTAL CHANGED REGISTRATIONS: " DELIMITED BY SIZE
+                  WS-DISPLAY-COUNT                 DELIMITED BY SIZE
+             INTO VAT-AUDIT-REPORT-RECORD
+           END-STRING
+           WRITE VAT-AUDIT-REPORT-RECORD
+
+           MOVE SPACE TO VAT-AUDIT-REPORT-RECORD
+           MOVE WS-UNCHANGED-COUNT TO WS-DISPLAY-COUNT
+           STRING "TOTAL UNCHANGED: " DELIMITED BY SIZE
+                  WS-DISPLAY-COUNT     DELIMITED BY SIZE
+             INTO VAT-AUDIT-REPORT-RECORD
+           END-STRING
+           WRITE VAT-AUDIT-REPORT-RECORD
+           .
+
+       CLOSE-VAT-FILES.
+      *    The current extract becomes next run's snapshot.              *>CR-003
+           CLOSE VAT-EXTRACT-FILE
+           CLOSE VAT-AUDIT-REPORT-FILE
+           OPEN INPUT VAT-EXTRACT-FILE
+      *    REVIEW-014 - check the status from this second OPEN INPUT
+      *    before ever opening VAT-SNAPSHOT-FILE for OUTPUT. OPEN
+      *    OUTPUT truncates the file on open regardless of what (if
+      *    anything) gets written afterward, so opening it before
+      *    confirming the re-read will work was destroying the prior
+      *    valid snapshot on a failed re-open (file moved/locked
+      *    between the two opens). Leave the existing snapshot alone
+      *    and skip the rebuild instead.
+           IF WS-VAT-EXTRACT-STATUS = "00"
+               OPEN OUTPUT VAT-SNAPSHOT-FILE
+               PERFORM UNTIL WS-VAT-EXTRACT-STATUS NOT = "00"
+                   READ VAT-EXTRACT-FILE
+                       AT END
+                           MOVE "10" TO WS-VAT-EXTRACT-STATUS
+                       NOT AT END
+                           MOVE VAT-EXTRACT-SUPPLIER-NO
+                             TO VAT-SNAPSHOT-SUPPLIER-NO
+                           MOVE VAT-EXTRACT-VAT-NUMBER
+                             TO VAT-SNAPSHOT-VAT-NUMBER
+                           MOVE VAT-EXTRACT-COUNTRY-CODE
+                             TO VAT-SNAPSHOT-COUNTRY-CODE
+                           WRITE VAT-SNAPSHOT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE VAT-SNAPSHOT-FILE
+           END-IF
+           CLOSE VAT-EXTRACT-FILE
+           .
+
+       END PROGRAM MAIN.
