@@ -8,7 +8,85 @@
            CLASS cMsgBox AS "System.Windows.Forms.MessageBox"
            CLASS cString As "System.String"
            .
+       INPUT-OUTPUT SECTION.                                          *>CR-000
+       FILE-CONTROL.                                                  *>CR-000
+           SELECT AUDIT-LOG-FILE ASSIGN TO WS-AUDIT-LOG-PATH          *>CR-000
+               ORGANIZATION IS LINE SEQUENTIAL                        *>CR-000
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.                    *>CR-000
+           SELECT CHECKPOINT-LOG-FILE ASSIGN TO WS-CHECKPOINT-LOG-PATH  *>CR-001
+               ORGANIZATION IS LINE SEQUENTIAL                        *>CR-001
+               FILE STATUS IS WS-CHECKPOINT-LOG-STATUS.               *>CR-001
+           SELECT SUBPANEL-STATE-FILE ASSIGN TO WS-SUBPANEL-STATE-PATH  *>CR-002
+               ORGANIZATION IS LINE SEQUENTIAL                        *>CR-002
+               FILE STATUS IS WS-SUBPANEL-STATE-STATUS.               *>CR-002
+           SELECT THEME-PREF-FILE ASSIGN TO WS-THEME-PREF-PATH        *>CR-006
+               ORGANIZATION IS LINE SEQUENTIAL                        *>CR-006
+               FILE STATUS IS WS-THEME-PREF-STATUS.                   *>CR-006
+           SELECT COLOR-ARRAY-CACHE-FILE ASSIGN TO WS-COLOR-CACHE-PATH*>CR-007
+               ORGANIZATION IS LINE SEQUENTIAL                        *>CR-007
+               FILE STATUS IS WS-COLOR-CACHE-STATUS.                  *>CR-007
+           SELECT INIT-ENV-CONFIG-FILE ASSIGN TO                      *>CR-010
+               WS-INIT-ENV-CONFIG-PATH                                *>CR-010
+               ORGANIZATION IS LINE SEQUENTIAL                        *>CR-010
+               FILE STATUS IS WS-INIT-ENV-CONFIG-STATUS.                *>CR-010
+           SELECT RECENT-SUPPLIER-FILE ASSIGN TO                      *>CR-011
+               WS-RECENT-SUPPLIER-PATH                                *>CR-011
+               ORGANIZATION IS LINE SEQUENTIAL                        *>CR-011
+               FILE STATUS IS WS-RECENT-SUPPLIER-STATUS.                *>CR-011
+           SELECT NET-PROPERTY-OVERRIDE-FILE ASSIGN TO                *>CR-016
+               WS-NET-OVERRIDE-PATH                                   *>CR-016
+               ORGANIZATION IS LINE SEQUENTIAL                        *>CR-016
+               FILE STATUS IS WS-NET-OVERRIDE-STATUS.                 *>CR-016
+           SELECT THEME-DEFINITION-FILE ASSIGN TO                     *>CR-018
+               WS-THEME-DEFINITION-PATH                               *>CR-018
+               ORGANIZATION IS INDEXED                                *>CR-018
+               ACCESS MODE IS RANDOM                                  *>CR-018
+               RECORD KEY IS TD-THEME-NAME                            *>CR-018
+               FILE STATUS IS WS-THEME-DEFINITION-STATUS.               *>CR-018
+           SELECT SP2-NET-DIAG-LOG-FILE ASSIGN TO                     *>CR-019
+               WS-SP2-NET-DIAG-LOG-PATH                               *>CR-019
+               ORGANIZATION IS LINE SEQUENTIAL                        *>CR-019
+               FILE STATUS IS WS-SP2-NET-DIAG-LOG-STATUS.               *>CR-019
        DATA DIVISION.
+       FILE SECTION.                                                  *>CR-000
+       FD  AUDIT-LOG-FILE.                                            *>CR-000
+       01  AUDIT-LOG-RECORD             PIC X(200).                   *>CR-000
+       FD  CHECKPOINT-LOG-FILE.                                       *>CR-001
+       01  CHECKPOINT-LOG-RECORD        PIC X(100).                   *>CR-001
+       FD  SUBPANEL-STATE-FILE.                                       *>CR-002
+       01  SUBPANEL-STATE-RECORD        PIC X(40).                    *>CR-002
+       FD  THEME-PREF-FILE.                                           *>CR-006
+       01  THEME-PREF-RECORD            PIC X(60).                    *>CR-006
+       FD  COLOR-ARRAY-CACHE-FILE.                                    *>CR-007
+       01  COLOR-ARRAY-CACHE-RECORD.                                  *>CR-007
+           05  CAC-THEME-NAME            PIC X(30).                   *>CR-007
+           05  CAC-COLOR-BLOB             PIC X(360).                 *>CR-007
+       FD  INIT-ENV-CONFIG-FILE.                                      *>CR-010
+       01  INIT-ENV-CONFIG-RECORD.                                    *>CR-010
+           05  IEC-VAR-NAME               PIC X(10).                  *>CR-010
+           05  IEC-VAR-VALUE              PIC X(20).                  *>CR-010
+       FD  RECENT-SUPPLIER-FILE.                                      *>CR-011
+       01  RECENT-SUPPLIER-RECORD.                                    *>CR-011
+           05  RS-OPERATOR                PIC X(30).                  *>CR-011
+           05  RS-SUPPLIER-CODE           PIC X(10).                  *>CR-011
+           05  RS-RANK                    PIC 9(02).                  *>CR-011
+       FD  NET-PROPERTY-OVERRIDE-FILE.                                *>CR-016
+       01  NET-PROPERTY-OVERRIDE-RECORD.                              *>CR-016
+           05  NPO-KEY                    PIC X(20).                  *>CR-016
+           05  NPO-PROP-NAME              PIC X(40).                  *>CR-016
+           05  NPO-PROP-VALUE             PIC X(60).                  *>CR-016
+      *    One record per theme - 40 six-byte alpha color rows,         *>CR-018
+      *    same 40-row/6-byte-per-row layout COLOR-ARRAY already        *>CR-018
+      *    expects, just indexed by theme name instead of encoded       *>CR-018
+      *    into a single environment-variable string. IT adds a new     *>CR-018
+      *    theme by adding a record here, keyed on the theme name       *>CR-018
+      *    WS-THEME-NAME would hold for it.                             *>CR-018
+       FD  THEME-DEFINITION-FILE.                                     *>CR-018
+       01  THEME-DEFINITION-RECORD.                                   *>CR-018
+           05  TD-THEME-NAME              PIC X(30).                  *>CR-018
+           05  TD-COLOR-ROWS              PIC X(240).                 *>CR-018
+       FD  SP2-NET-DIAG-LOG-FILE.                                     *>CR-019
+       01  SP2-NET-DIAG-LOG-RECORD        PIC X(120).                 *>CR-019
        WORKING-STORAGE SECTION.
        
        
@@ -170,6 +248,29 @@
                'Office2007Silver'.                                       *>SM#23002
            88  WS-THEME-OFFICE-7-BLACK                VALUE              *>SM#23002
                'Office2007Black'.                                        *>SM#23002
+       01  WS-THEME-NAME-STAGE          PIC X(30)     VALUE SPACE.       *>REVIEW-013
+           88  WS-THEME-STAGE-OFFICE-13             VALUE                *>REVIEW-013
+               'Office2013'.                                             *>REVIEW-013
+           88  WS-THEME-STAGE-METRO-LIGHT            VALUE                *>REVIEW-013
+               'MetropolisLight'.                                        *>REVIEW-013
+           88  WS-THEME-STAGE-METRO-DARK             VALUE                *>REVIEW-013
+               'MetropolisDark'.                                         *>REVIEW-013
+           88  WS-THEME-STAGE-DX                     VALUE                *>REVIEW-013
+               'DXStyle'.                                                *>REVIEW-013
+           88  WS-THEME-STAGE-OFFICE-10-BLACK        VALUE                *>REVIEW-013
+               'Office2010Black'.                                        *>REVIEW-013
+           88  WS-THEME-STAGE-OFFICE-10-BLUE         VALUE                *>REVIEW-013
+               'Office2010Blue'.                                         *>REVIEW-013
+           88  WS-THEME-STAGE-SEVEN                  VALUE                *>REVIEW-013
+               'Seven'.                                                  *>REVIEW-013
+           88  WS-THEME-STAGE-VS-10                  VALUE                *>REVIEW-013
+               'VisualStudio2010'.                                       *>REVIEW-013
+           88  WS-THEME-STAGE-OFFICE-7-BLUE          VALUE                *>REVIEW-013
+               'Office2007Blue'.                                         *>REVIEW-013
+           88  WS-THEME-STAGE-OFFICE-7-SILVER        VALUE                *>REVIEW-013
+               'Office2007Silver'.                                       *>REVIEW-013
+           88  WS-THEME-STAGE-OFFICE-7-BLACK         VALUE                *>REVIEW-013
+               'Office2007Black'.                                        *>REVIEW-013
        01  LONG-STRING                  PIC X(8000)   VALUE SPACES.      *>SM#23002
        01  LONG-STRING-THEME-PARM.                                       *>SM#23002
            05  LONG-STRING-THEME-PARM-NAME                               *>SM#23002
@@ -578,6 +679,12 @@
            88  WS-DATE-TAG-FOUND-FALSE            VALUE "N".             *>SM#23002
        01  WS-GRID-TAG-FLAG            PIC X      VALUE "N".             *>SM#23002
            88  WS-GRID-TAG-FOUND                  VALUE "Y".             *>SM#23002
+       01  WS-AUTO-TAB-FLAG            PIC X      VALUE "N".             *>CR-012
+           88  WS-AUTO-TAB-ENABLED                VALUE "Y".             *>CR-012
+       01  WS-HOLD-REVIEW-FLAG         PIC X      VALUE "N".             *>CR-013
+           88  WS-HOLD-REVIEW-DATE-FIELD           VALUE "Y".            *>CR-013
+       01  WS-CRDR-FLAG                PIC X      VALUE "N".             *>CR-014
+           88  WS-CRDR-SUFFIX-MODE                 VALUE "Y".            *>CR-014
        01  WS-CREATE-LABEL-FLAG        PIC X      VALUE SPACE.           *>SM#23002
            88  WS-CREATE-LABEL                    VALUE "Y".
        01  WS-INTEGER-STRING     PIC X(20)  VALUE SPACE.                 *>SM#23002
@@ -633,7 +740,215 @@
        01  NEW-LENGTH PIC 9(09) VALUE ZERO.
        
        77  WS-PPSM001-SCR-ID        PIC 9(06) VALUE 480502.
-       
+
+      ******************************************************************
+      **   Field-change audit capture.                                 *>CR-000
+      ******************************************************************
+       01  WS-AUDIT-LOG-PATH            PIC X(60)  VALUE              *>CR-000
+               "FieldChangeAudit.log".                                *>CR-000
+       01  WS-AUDIT-LOG-STATUS          PIC X(02)  VALUE SPACE.       *>CR-000
+       01  WS-AUDIT-LOG-OPEN-FLAG       PIC X      VALUE "N".         *>CR-000
+           88  WS-AUDIT-LOG-OPEN                   VALUE "Y".         *>CR-000
+       01  WS-AUDIT-SCREEN-NAME         PIC X(8)   VALUE SPACE.       *>CR-000
+       01  WS-AUDIT-FIELD-ID            PIC 9(9)   VALUE ZERO.        *>CR-000
+       01  WS-AUDIT-OLD-VALUE           PIC X(80)  VALUE SPACE.       *>CR-000
+       01  WS-AUDIT-NEW-VALUE           PIC X(80)  VALUE SPACE.       *>CR-000
+       01  WS-AUDIT-OPERATOR            PIC X(30)  VALUE SPACE.       *>CR-000
+       01  WS-AUDIT-TIMESTAMP           PIC X(26)  VALUE SPACE.       *>CR-000
+       01  WS-AUDIT-CACHE-COUNT         PIC 9(4)   VALUE ZERO.        *>CR-000
+       01  WS-AUDIT-CACHE-IX            PIC 9(4)   VALUE ZERO.        *>CR-000
+       01  WS-AUDIT-CACHE-FOUND         PIC X      VALUE "N".         *>CR-000
+           88  WS-AUDIT-CACHE-FOUND-YES            VALUE "Y".         *>CR-000
+       01  WS-AUDIT-CACHE.                                            *>CR-000
+           05  WS-AUDIT-CACHE-ROW       OCCURS 200 TIMES.             *>CR-000
+               10  WS-AUDIT-CACHE-SCREEN    PIC X(8).                 *>CR-000
+               10  WS-AUDIT-CACHE-FLD-ID    PIC 9(9).                 *>CR-000
+               10  WS-AUDIT-CACHE-VALUE     PIC X(80).                *>CR-000
+       01  WS-AUDIT-OPERATOR-OBJ    OBJECT REFERENCE cString.         *>CR-000
+
+      ******************************************************************
+      **   Field-def scan checkpoint logging.                          *>CR-001
+      ******************************************************************
+       01  WS-CHECKPOINT-LOG-PATH       PIC X(60)  VALUE              *>CR-001
+               "FieldScanCheckpoint.log".                             *>CR-001
+       01  WS-CHECKPOINT-LOG-STATUS     PIC X(02)  VALUE SPACE.       *>CR-001
+       01  WS-CHECKPOINT-LOG-OPEN-FLAG  PIC X      VALUE "N".         *>CR-001
+           88  WS-CHECKPOINT-LOG-OPEN                VALUE "Y".       *>CR-001
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(4)   VALUE 50.          *>CR-001
+       01  WS-CHECKPOINT-FIELD-COUNT    PIC 9(9)   VALUE ZERO.        *>CR-001
+
+      ******************************************************************
+      **   Last-active PPSM001 subpanel, persisted per operator.       *>CR-002
+      ******************************************************************
+       01  WS-SUBPANEL-STATE-PATH       PIC X(60)  VALUE              *>CR-002
+               "SubpanelState.log".                                   *>CR-002
+       01  WS-SUBPANEL-STATE-STATUS     PIC X(02)  VALUE SPACE.       *>CR-002
+       01  WS-SUBPANEL-CACHE-COUNT      PIC 9(4)   VALUE ZERO.        *>CR-002
+       01  WS-SUBPANEL-CACHE-IX         PIC 9(4)   VALUE ZERO.        *>CR-002
+       01  WS-SUBPANEL-CACHE-FOUND      PIC X      VALUE "N".         *>CR-002
+           88  WS-SUBPANEL-CACHE-FOUND-YES         VALUE "Y".         *>CR-002
+       01  WS-SUBPANEL-CACHE.                                         *>CR-002
+           05  WS-SUBPANEL-CACHE-ROW    OCCURS 100 TIMES.             *>CR-002
+               10  WS-SUBPANEL-CACHE-OPERATOR  PIC X(30).               *>CR-002
+               10  WS-SUBPANEL-CACHE-SCREEN    PIC X(8).                *>CR-002
+       01  WS-SUBPANEL-DEFAULT-SCREEN   PIC X(8)   VALUE "PPSTOPT".   *>CR-002
+       01  WS-HOLD-SUBPANEL-NAME        PIC X(8)   VALUE SPACE.       *>REVIEW-009
+
+      ******************************************************************
+      **   CR-004 - external VAT-number verification on tab-off.
+      ******************************************************************
+       01  WS-VATVERIFY-LINKS.                                        *>CR-004
+           05  WS-VATVERIFY-VAT-NO      PIC X(20).                    *>CR-004
+           05  WS-VATVERIFY-VALID-FLAG  PIC X      VALUE "N".         *>CR-004
+               88  WS-VATVERIFY-VALID              VALUE "Y".         *>CR-004
+       01  WS-VATVERIFY-FAILED-FLAG     PIC X      VALUE "N".         *>CR-004
+           88  WS-VATVERIFY-FAILED                 VALUE "Y".         *>CR-004
+
+      ******************************************************************
+      **   CR-006 - self-service theme picker, persisted per operator, *>CR-006
+      **   overriding the old theme-environment-variable mechanism     *>CR-006
+      **   referenced above COLOR-ARRAY/WS-THEME-NAME.                 *>CR-006
+      ******************************************************************
+       01  WS-THEME-PREF-PATH           PIC X(60)  VALUE              *>CR-006
+               "ThemePreference.log".                                 *>CR-006
+       01  WS-THEME-PREF-STATUS         PIC X(02)  VALUE SPACE.       *>CR-006
+       01  WS-THEME-CACHE-COUNT         PIC 9(4)   VALUE ZERO.        *>CR-006
+       01  WS-THEME-CACHE-IX            PIC 9(4)   VALUE ZERO.        *>CR-006
+       01  WS-THEME-CACHE-FOUND         PIC X      VALUE "N".         *>CR-006
+           88  WS-THEME-CACHE-FOUND-YES            VALUE "Y".         *>CR-006
+       01  WS-THEME-CACHE.                                            *>CR-006
+           05  WS-THEME-CACHE-ROW       OCCURS 100 TIMES.               *>CR-006
+               10  WS-THEME-CACHE-OPERATOR  PIC X(30).                *>CR-006
+               10  WS-THEME-CACHE-NAME      PIC X(30).                *>CR-006
+       01  WS-THEME-ENV-OBJ             OBJECT REFERENCE cString.     *>CR-006
+       01  WS-THEME-DEFAULT-NAME        PIC X(30)  VALUE              *>CR-006
+               "Office2013".                                          *>CR-006
+
+      ******************************************************************
+      **   CR-007 - cache the parsed COLOR-ARRAY across window opens,  *>CR-007
+      **   keyed by theme name, instead of re-parsing the theme's      *>CR-007
+      **   color environment variable every time PPSM001 is opened.    *>CR-007
+      ******************************************************************
+       01  WS-COLOR-CACHE-PATH          PIC X(60)  VALUE              *>CR-007
+               "ColorArrayCache.log".                                 *>CR-007
+       01  WS-COLOR-CACHE-STATUS        PIC X(02)  VALUE SPACE.       *>CR-007
+       01  WS-COLOR-ARRAY-LOADED-FLAG   PIC X      VALUE "N".         *>CR-007
+           88  WS-COLOR-ARRAY-LOADED               VALUE "Y".         *>CR-007
+       01  WS-COLOR-ARRAY-THEME         PIC X(30)  VALUE SPACE.       *>CR-007
+       01  WS-COLOR-CACHE-FOUND-FLAG    PIC X      VALUE "N".         *>CR-007
+           88  WS-COLOR-CACHE-FOUND                VALUE "Y".         *>CR-007
+       01  WS-COLOR-ENV-OBJ             OBJECT REFERENCE cString.     *>CR-007
+       01  WS-COLOR-ARRAY-IX            PIC 9(2)   VALUE ZERO.        *>CR-007
+       01  WS-COLOR-ARRAY-OFFSET        PIC 9(4)   VALUE ZERO.        *>CR-007
+
+      ******************************************************************
+      **   CR-018 - indexed theme-definition file. WS-THEME-NAME just   *>CR-018
+      **   selects which record to load; if the theme isn't in this     *>CR-018
+      **   file yet, GET-COLOR-ARRAY falls back to the legacy           *>CR-018
+      **   PARSE-COLOR-ARRAY environment-variable parse below so        *>CR-018
+      **   themes not yet migrated here still work.                     *>CR-018
+      ******************************************************************
+       01  WS-THEME-DEFINITION-PATH     PIC X(60)  VALUE              *>CR-018
+               "ThemeDefinitions.idx".                                *>CR-018
+       01  WS-THEME-DEFINITION-STATUS   PIC X(02)  VALUE SPACE.       *>CR-018
+       01  WS-THEME-DEFINITION-FLAG     PIC X      VALUE "N".         *>CR-018
+           88  WS-THEME-DEFINITION-FOUND           VALUE "Y".         *>CR-018
+
+       01  WS-REVIEW-MODE-FLAG          PIC X      VALUE "N".         *>CR-009
+           88  WS-REVIEW-MODE-ON                   VALUE "Y".         *>CR-009
+       01  WS-REVIEW-MODE-ENV-OBJ       OBJECT REFERENCE cString.     *>CR-009
+       01  WS-REVIEW-MODE-ENV-VALUE     PIC X(04)  VALUE SPACE.       *>CR-009
+
+      ******************************************************************
+      **   CR-019 - diagnostic export of SP2-NE property calls. When     *>CR-019
+      **   turned on for a specific FLD-ID via environment variable,     *>CR-019
+      **   COMPROC-CALL-SP2 logs every SP2-GET-NET/SP2-SET-NET call      *>CR-019
+      **   processed for that field - the property name and value       *>CR-019
+      **   read or written - so a support call about a field rendering   *>CR-019
+      **   wrong can be diagnosed from the log instead of re-deriving    *>CR-019
+      **   which .NET property calls ran for it by reading this source. *>CR-019
+      ******************************************************************
+       01  WS-SP2-NET-DIAG-LOG-PATH     PIC X(60)  VALUE              *>CR-019
+               "Sp2NetDiagnostic.log".                                *>CR-019
+       01  WS-SP2-NET-DIAG-LOG-STATUS   PIC X(02)  VALUE SPACE.       *>CR-019
+       01  WS-SP2-NET-DIAG-LOG-OPEN-FLAG PIC X     VALUE "N".         *>CR-019
+           88  WS-SP2-NET-DIAG-LOG-OPEN            VALUE "Y".         *>CR-019
+       01  WS-SP2-NET-DIAG-LOG-LINE     PIC X(120) VALUE SPACE.       *>CR-019
+       01  WS-SP2-NET-DIAG-ID-DISPLAY   PIC ----9  VALUE ZERO.        *>CR-019
+       01  WS-SP2-NET-DIAG-MODE-FLAG    PIC X      VALUE "N".         *>CR-019
+           88  WS-SP2-NET-DIAG-MODE-ON             VALUE "Y".         *>CR-019
+       01  WS-SP2-NET-DIAG-ENV-OBJ      OBJECT REFERENCE cString.     *>CR-019
+       01  WS-SP2-NET-DIAG-ENV-VALUE    PIC X(09)  VALUE SPACE.       *>CR-019
+       01  WS-SP2-NET-DIAG-TARGET-ID    PIC S9(4) COMP-5 VALUE ZERO.  *>CR-019
+
+      ******************************************************************
+      **   Configuration screen for the INITIALIZATION environment-     *>CR-010
+      **   variable block. Each value below defaults to whatever was    *>CR-010
+      **   previously hardcoded in INITIALIZATION, but is now           *>CR-010
+      **   overridable from WS-INIT-ENV-CONFIG-PATH, maintained by the  *>CR-010
+      **   standalone INITCFGMAINT config-screen program.               *>CR-010
+      ******************************************************************
+       01  WS-INIT-ENV-CONFIG-PATH      PIC X(60)  VALUE              *>CR-010
+               "InitEnvConfig.cfg".                                   *>CR-010
+       01  WS-INIT-ENV-CONFIG-STATUS    PIC X(02)  VALUE SPACE.       *>CR-010
+       01  WS-INIT-ENV-VALUES.                                          *>CR-010
+           05  WS-INIT-SP2VST            PIC X(20)  VALUE "1".        *>CR-010
+           05  WS-INIT-SP2EBC            PIC X(20)  VALUE "1".        *>CR-010
+           05  WS-INIT-SP2GRI            PIC X(20)  VALUE "1".        *>CR-010
+           05  WS-INIT-SP2CEN            PIC X(20)  VALUE "75".       *>CR-010
+           05  WS-INIT-SP2CHK            PIC X(20)  VALUE "20".       *>CR-010
+           05  WS-INIT-QPRMTH            PIC X(20)  VALUE "1".        *>CR-010
+           05  WS-INIT-SP2HIN            PIC X(20)  VALUE "0".        *>CR-010
+           05  WS-INIT-SP2EDT            PIC X(20)  VALUE "133".      *>CR-010
+           05  WS-INIT-SP2SAV            PIC X(20)  VALUE "4".        *>CR-010
+           05  WS-INIT-SP2OWN            PIC X(20)  VALUE "12".       *>CR-010
+           05  WS-INIT-SP2DTE            PIC X(20)  VALUE "1".        *>CR-010
+
+      ******************************************************************
+      **   Recently-used-supplier quick pick for PPSTOPT.                *>CR-011
+      **   Up to WS-RECENT-SUPPLIER-MAX-RANK suppliers per operator,     *>CR-011
+      **   rank 1 = most recently used.                                  *>CR-011
+      ******************************************************************
+       01  WS-RECENT-SUPPLIER-PATH      PIC X(60)  VALUE                *>CR-011
+               "RecentSupplierList.log".                                *>CR-011
+       01  WS-RECENT-SUPPLIER-STATUS    PIC X(02)  VALUE SPACE.         *>CR-011
+       01  WS-RECENT-SUPPLIER-MAX-RANK  PIC 9(02)  VALUE 5.             *>CR-011
+       01  WS-RECENT-SUPPLIER-COUNT     PIC 9(04)  VALUE ZERO.          *>CR-011
+       01  WS-RECENT-SUPPLIER-IX        PIC 9(04)  VALUE ZERO.          *>CR-011
+       01  WS-RECENT-SUPPLIER-OUT-IX    PIC 9(04)  VALUE ZERO.          *>CR-011
+       01  WS-RECENT-SUPPLIER-FOUND     PIC X      VALUE "N".           *>CR-011
+           88  WS-RECENT-SUPPLIER-FOUND-YES         VALUE "Y".          *>CR-011
+       01  WS-RECENT-SUPPLIER-NEW-CODE  PIC X(10)  VALUE SPACE.         *>CR-011
+       01  WS-RECENT-SUPPLIER-CACHE.                                    *>CR-011
+           05  WS-RECENT-SUPPLIER-ROW    OCCURS 500 TIMES.              *>CR-011
+               10  WS-RS-OPERATOR            PIC X(30).                 *>CR-011
+               10  WS-RS-SUPPLIER-CODE       PIC X(10).                 *>CR-011
+               10  WS-RS-RANK                PIC 9(02).                 *>CR-011
+
+      ******************************************************************
+      **   Config-driven .NET property overrides, keyed by either the   *>CR-016
+      **   numeric field ID (zero-padded to 9 digits, same as FLD-ID)   *>CR-016
+      **   or a user-data tag. Applied through SP2-SET-NET at the end   *>CR-016
+      **   of COMMON-TEXT-FORMATTING, on top of whatever that paragraph *>CR-016
+      **   already set, so implementers can tweak a field's .NET        *>CR-016
+      **   properties by editing NetPropertyOverrides.cfg instead of     *>CR-016
+      **   recompiling this program.                                    *>CR-016
+      ******************************************************************
+       01  WS-NET-OVERRIDE-PATH        PIC X(60)  VALUE                 *>CR-016
+               "NetPropertyOverrides.cfg".                               *>CR-016
+       01  WS-NET-OVERRIDE-STATUS      PIC X(02)  VALUE SPACE.           *>CR-016
+       01  WS-NET-OVERRIDE-COUNT       PIC 9(04)  VALUE ZERO.            *>CR-016
+       01  WS-NET-OVERRIDE-IX          PIC 9(04)  VALUE ZERO.            *>CR-016
+       01  WS-NET-OVERRIDE-FLD-ID-TEXT PIC X(09)  VALUE SPACE.            *>CR-016
+       01  WS-NET-OVERRIDE-KEY-LEN     PIC 9(04)  VALUE ZERO.            *>CR-016
+       01  WS-NET-OVERRIDE-TAG-FLAG    PIC X      VALUE "N".             *>CR-016
+           88  WS-NET-OVERRIDE-TAG-FOUND          VALUE "Y".             *>CR-016
+       01  WS-NET-OVERRIDE-CACHE.                                        *>CR-016
+           05  WS-NET-OVERRIDE-ROW       OCCURS 500 TIMES.                *>CR-016
+               10  WS-NPO-KEY                PIC X(20).                   *>CR-016
+               10  WS-NPO-PROP-NAME          PIC X(40).                   *>CR-016
+               10  WS-NPO-PROP-VALUE         PIC X(60).                   *>CR-016
+
        LINKAGE SECTION.
        01  BLANK-LINKS PIC X(2500).
 ord0bg PROCEDURE DIVISION.
@@ -648,9 +963,18 @@ ord0bg PROCEDURE DIVISION.
            .
        
        END-PROGRAM.
-           IF JBS0052-OPEN   
-               PERFORM CLOSE-SCREEN              
+           IF JBS0052-OPEN
+               PERFORM CLOSE-SCREEN
            END-IF
+           IF WS-AUDIT-LOG-OPEN                                       *>CR-000
+               CLOSE AUDIT-LOG-FILE                                   *>CR-000
+           END-IF                                                     *>CR-000
+           IF WS-CHECKPOINT-LOG-OPEN                                  *>CR-001
+               CLOSE CHECKPOINT-LOG-FILE                                *>CR-001
+           END-IF                                                     *>CR-001
+           IF WS-SP2-NET-DIAG-LOG-OPEN                                *>REVIEW-006
+               CLOSE SP2-NET-DIAG-LOG-FILE                            *>REVIEW-006
+           END-IF                                                     *>REVIEW-006
            GOBACK
            .
            
@@ -662,20 +986,42 @@ ord0bg PROCEDURE DIVISION.
            .
            
        INITIALIZATION.
-           INVOKE cEnvironment "SetEnvironmentVariable" USING "SP2VST", "1"
-           INVOKE cEnvironment "SetEnvironmentVariable" USING "SP2EBC", "1"
-           INVOKE cEnvironment "SetEnvironmentVariable" USING "SP2GRI", "1"
-           INVOKE cEnvironment "SetEnvironmentVariable" USING "SP2CEN", "75"
-           INVOKE cEnvironment "SetEnvironmentVariable" USING "SP2CHK", "20"
-           
-           INVOKE cEnvironment "SetEnvironmentVariable" USING "QPRMTH", "1"   
-           INVOKE cEnvironment "SetEnvironmentVariable" USING "SP2HIN", "0"   
-           INVOKE cEnvironment "SetEnvironmentVariable" USING "SP2EDT", "133" 
-           INVOKE cEnvironment "SetEnvironmentVariable" USING "SP2SAV", "4"   
-           INVOKE cEnvironment "SetEnvironmentVariable" USING "SP2OWN", "12"  
-           
-           INVOKE cEnvironment "SetEnvironmentVariable" USING "SP2DTE", "1"   *>THIS CAUSES THE BUG
-           
+           PERFORM LOAD-INIT-ENV-CONFIG                                  *>CR-010
+           INVOKE cEnvironment "SetEnvironmentVariable"                  *>CR-010
+               USING "SP2VST", FUNCTION TRIM(WS-INIT-SP2VST)             *>CR-010
+           INVOKE cEnvironment "SetEnvironmentVariable"                  *>CR-010
+               USING "SP2EBC", FUNCTION TRIM(WS-INIT-SP2EBC)             *>CR-010
+           INVOKE cEnvironment "SetEnvironmentVariable"                  *>CR-010
+               USING "SP2GRI", FUNCTION TRIM(WS-INIT-SP2GRI)             *>CR-010
+           INVOKE cEnvironment "SetEnvironmentVariable"                  *>CR-010
+               USING "SP2CEN", FUNCTION TRIM(WS-INIT-SP2CEN)             *>CR-010
+           INVOKE cEnvironment "SetEnvironmentVariable"                  *>CR-010
+               USING "SP2CHK", FUNCTION TRIM(WS-INIT-SP2CHK)             *>CR-010
+
+           INVOKE cEnvironment "SetEnvironmentVariable"                  *>CR-010
+               USING "QPRMTH", FUNCTION TRIM(WS-INIT-QPRMTH)             *>CR-010
+           INVOKE cEnvironment "SetEnvironmentVariable"                  *>CR-010
+               USING "SP2HIN", FUNCTION TRIM(WS-INIT-SP2HIN)             *>CR-010
+           INVOKE cEnvironment "SetEnvironmentVariable"                  *>CR-010
+               USING "SP2EDT", FUNCTION TRIM(WS-INIT-SP2EDT)             *>CR-010
+           INVOKE cEnvironment "SetEnvironmentVariable"                  *>CR-010
+               USING "SP2SAV", FUNCTION TRIM(WS-INIT-SP2SAV)             *>CR-010
+           INVOKE cEnvironment "SetEnvironmentVariable"                  *>CR-010
+               USING "SP2OWN", FUNCTION TRIM(WS-INIT-SP2OWN)             *>CR-010
+
+           INVOKE cEnvironment "SetEnvironmentVariable"                  *>CR-010
+               USING "SP2DTE", FUNCTION TRIM(WS-INIT-SP2DTE)   *>THIS CAUSES THE BUG
+
+           PERFORM OPEN-AUDIT-LOG                                        *>CR-000
+           PERFORM OPEN-CHECKPOINT-LOG                                   *>CR-001
+           PERFORM OPEN-SP2-NET-DIAG-LOG                                 *>CR-019
+           PERFORM LOAD-SUBPANEL-STATE                                   *>CR-002
+           PERFORM LOAD-THEME-PREFERENCE                                 *>CR-006
+           PERFORM GET-THEME-NAME                                        *>CR-006
+           PERFORM GET-REVIEW-MODE                                       *>CR-009
+           PERFORM LOAD-RECENT-SUPPLIER-LIST                             *>CR-011
+           PERFORM LOAD-NET-PROPERTY-OVERRIDES                           *>CR-016
+           PERFORM GET-DIAGNOSTIC-MODE                                   *>CR-019
            PERFORM GET-OPTIONS
       **   INVOKE cEnvironment "SetEnvironmentVariable" USING "SP2DIR", "C:\LocalCOBOLSearch\trunk\cobol\panels"
            .
@@ -718,9 +1064,159 @@ ord0bg PROCEDURE DIVISION.
       *            ADD 1 TO DATE-DIGITS                                      
       *        END-IF                                                              
       *    END-PERFORM.                                                            
-      *    MOVE SCR010-SD-PIC TO DATE-FORMAT.                                 
+      *    MOVE SCR010-SD-PIC TO DATE-FORMAT.
       *    COMPUTE DATE-FORMAT-LEN = COMPROC-ZERO + WS-CTR1 - 1
-                          . 
+                          .
+
+      ******************************************************************
+       OPEN-AUDIT-LOG.                                                   *>CR-000
+      ******************************************************************
+           OPEN EXTEND AUDIT-LOG-FILE                                    *>CR-000
+           IF WS-AUDIT-LOG-STATUS = "35"                                 *>CR-000
+               OPEN OUTPUT AUDIT-LOG-FILE                                *>CR-000
+           END-IF                                                        *>CR-000
+           IF WS-AUDIT-LOG-STATUS = "00"                                 *>CR-000
+               SET WS-AUDIT-LOG-OPEN TO TRUE                             *>CR-000
+           END-IF                                                        *>CR-000
+           .
+
+      ******************************************************************
+       OPEN-CHECKPOINT-LOG.                                              *>CR-001
+      ******************************************************************
+           OPEN EXTEND CHECKPOINT-LOG-FILE                               *>CR-001
+           IF WS-CHECKPOINT-LOG-STATUS = "35"                            *>CR-001
+               OPEN OUTPUT CHECKPOINT-LOG-FILE                           *>CR-001
+           END-IF                                                        *>CR-001
+           IF WS-CHECKPOINT-LOG-STATUS = "00"                            *>CR-001
+               SET WS-CHECKPOINT-LOG-OPEN TO TRUE                        *>CR-001
+           END-IF                                                        *>CR-001
+           .
+
+      ******************************************************************
+       OPEN-SP2-NET-DIAG-LOG.                                            *>CR-019
+      ******************************************************************
+           OPEN EXTEND SP2-NET-DIAG-LOG-FILE                             *>CR-019
+           IF WS-SP2-NET-DIAG-LOG-STATUS = "35"                          *>CR-019
+               OPEN OUTPUT SP2-NET-DIAG-LOG-FILE                         *>CR-019
+           END-IF                                                        *>CR-019
+           IF WS-SP2-NET-DIAG-LOG-STATUS = "00"                          *>CR-019
+               SET WS-SP2-NET-DIAG-LOG-OPEN TO TRUE                      *>CR-019
+           END-IF                                                        *>CR-019
+           .
+
+      ******************************************************************
+       LOAD-SUBPANEL-STATE.                                              *>CR-002
+      ******************************************************************
+      *    Reads the per-operator last-active-subpanel cache into       *>CR-002
+      *    memory so PPSM001 can restore it later in this session       *>CR-002
+      *    instead of always opening on WS-SUBPANEL-DEFAULT-SCREEN.      *>CR-002
+      ******************************************************************
+           MOVE ZERO TO WS-SUBPANEL-CACHE-COUNT                          *>CR-002
+           OPEN INPUT SUBPANEL-STATE-FILE                                *>CR-002
+           IF WS-SUBPANEL-STATE-STATUS = "00"                            *>CR-002
+               PERFORM UNTIL WS-SUBPANEL-STATE-STATUS NOT = "00"         *>CR-002
+                   READ SUBPANEL-STATE-FILE                               *>CR-002
+                       AT END                                             *>CR-002
+                           MOVE "10" TO WS-SUBPANEL-STATE-STATUS         *>CR-002
+                       NOT AT END                                         *>CR-002
+                           IF WS-SUBPANEL-CACHE-COUNT < 100               *>REVIEW-007
+                               ADD 1 TO WS-SUBPANEL-CACHE-COUNT           *>CR-002
+                               MOVE SUBPANEL-STATE-RECORD(1 : 30)         *>CR-002
+                              TO WS-SUBPANEL-CACHE-OPERATOR(WS-SUBPANEL-CACHE-COUNT)  *>CR-002
+                               MOVE SUBPANEL-STATE-RECORD(31 : 8)         *>CR-002
+                              TO WS-SUBPANEL-CACHE-SCREEN(WS-SUBPANEL-CACHE-COUNT)    *>CR-002
+                           END-IF                                         *>REVIEW-007
+                   END-READ                                               *>CR-002
+               END-PERFORM                                                *>CR-002
+               CLOSE SUBPANEL-STATE-FILE                                  *>CR-002
+           END-IF                                                        *>CR-002
+           .
+
+      ******************************************************************
+       SAVE-SUBPANEL-STATE.                                              *>CR-002
+      ******************************************************************
+           OPEN OUTPUT SUBPANEL-STATE-FILE                               *>CR-002
+           IF WS-SUBPANEL-STATE-STATUS = "00"                            *>CR-002
+               PERFORM VARYING WS-SUBPANEL-CACHE-IX FROM 1 BY 1          *>CR-002
+                   UNTIL WS-SUBPANEL-CACHE-IX > WS-SUBPANEL-CACHE-COUNT  *>CR-002
+                   MOVE SPACE TO SUBPANEL-STATE-RECORD                    *>CR-002
+                   STRING WS-SUBPANEL-CACHE-OPERATOR(WS-SUBPANEL-CACHE-IX)  *>CR-002
+                              DELIMITED BY SIZE                            *>CR-002
+                          WS-SUBPANEL-CACHE-SCREEN(WS-SUBPANEL-CACHE-IX)   *>CR-002
+                              DELIMITED BY SIZE                            *>CR-002
+                     INTO SUBPANEL-STATE-RECORD                           *>CR-002
+                   END-STRING                                             *>CR-002
+                   WRITE SUBPANEL-STATE-RECORD                            *>CR-002
+               END-PERFORM                                                *>CR-002
+               CLOSE SUBPANEL-STATE-FILE                                  *>CR-002
+           END-IF                                                        *>CR-002
+           .
+
+      ******************************************************************
+       FIND-SUBPANEL-CACHE-ROW.                                          *>CR-002
+      ******************************************************************
+           MOVE "N" TO WS-SUBPANEL-CACHE-FOUND                          *>CR-002
+           MOVE ZERO TO WS-SUBPANEL-CACHE-IX                             *>CR-002
+           PERFORM VARYING WS-SUBPANEL-CACHE-IX FROM 1 BY 1              *>CR-002
+               UNTIL WS-SUBPANEL-CACHE-IX > WS-SUBPANEL-CACHE-COUNT      *>CR-002
+               OR WS-SUBPANEL-CACHE-FOUND-YES                            *>CR-002
+               IF WS-SUBPANEL-CACHE-OPERATOR(WS-SUBPANEL-CACHE-IX)       *>CR-002
+                                              = WS-AUDIT-OPERATOR         *>CR-002
+                   SET WS-SUBPANEL-CACHE-FOUND-YES TO TRUE               *>CR-002
+               END-IF                                                    *>CR-002
+           END-PERFORM                                                   *>CR-002
+           IF NOT WS-SUBPANEL-CACHE-FOUND-YES                            *>CR-002
+               MOVE ZERO TO WS-SUBPANEL-CACHE-IX                         *>CR-002
+           ELSE                                                          *>CR-002
+               SUBTRACT 1 FROM WS-SUBPANEL-CACHE-IX                      *>CR-002
+           END-IF                                                        *>CR-002
+           .
+
+      ******************************************************************
+       RECORD-SUBPANEL-STATE.                                            *>CR-002
+      ******************************************************************
+      *    Called whenever SET-ACTIVE-SCREEN activates one of the       *>CR-002
+      *    PPSM001 subpanels, so the operator's most recent tab is      *>CR-002
+      *    remembered the next time they open this supplier/session.    *>CR-002
+      ******************************************************************
+           PERFORM GET-CURRENT-OPERATOR                                  *>CR-002
+           PERFORM FIND-SUBPANEL-CACHE-ROW                               *>CR-002
+           IF NOT WS-SUBPANEL-CACHE-FOUND-YES                            *>CR-002
+               IF WS-SUBPANEL-CACHE-COUNT < 100                          *>REVIEW-007
+                   ADD 1 TO WS-SUBPANEL-CACHE-COUNT                      *>CR-002
+                   MOVE WS-SUBPANEL-CACHE-COUNT TO WS-SUBPANEL-CACHE-IX  *>CR-002
+                   MOVE WS-AUDIT-OPERATOR                                *>CR-002
+                   TO WS-SUBPANEL-CACHE-OPERATOR(WS-SUBPANEL-CACHE-IX)   *>CR-002
+               ELSE                                                      *>REVIEW-007
+      *            Table is full - the operator's subpanel position      *>REVIEW-007
+      *            simply will not be remembered this session rather      *>REVIEW-007
+      *            than abend on a subscript out of range.               *>REVIEW-007
+                   MOVE ZERO TO WS-SUBPANEL-CACHE-IX                     *>REVIEW-007
+               END-IF                                                     *>REVIEW-007
+           END-IF                                                        *>CR-002
+           IF WS-SUBPANEL-CACHE-IX > ZERO                                *>REVIEW-007
+               MOVE SP2-ND-NAME                                          *>CR-002
+               TO WS-SUBPANEL-CACHE-SCREEN(WS-SUBPANEL-CACHE-IX)        *>CR-002
+           END-IF                                                        *>REVIEW-007
+           PERFORM SAVE-SUBPANEL-STATE                                   *>CR-002
+           .
+
+      ******************************************************************
+       RESTORE-LAST-SUBPANEL.                                            *>CR-002
+      ******************************************************************
+      *    Sets SP2-ND-NAME to the subpanel the current operator had    *>CR-002
+      *    open last time, falling back to WS-SUBPANEL-DEFAULT-SCREEN   *>CR-002
+      *    the first time PPSM001 is opened.                            *>CR-002
+      ******************************************************************
+           PERFORM GET-CURRENT-OPERATOR                                  *>CR-002
+           PERFORM FIND-SUBPANEL-CACHE-ROW                               *>CR-002
+           IF WS-SUBPANEL-CACHE-FOUND-YES                                *>CR-002
+               MOVE WS-SUBPANEL-CACHE-SCREEN(WS-SUBPANEL-CACHE-IX)       *>CR-002
+                   TO SP2-ND-NAME                                        *>CR-002
+           ELSE                                                          *>CR-002
+               MOVE WS-SUBPANEL-DEFAULT-SCREEN TO SP2-ND-NAME           *>CR-002
+           END-IF                                                        *>CR-002
+           .
 
        PPSM001-PROCESSING.
            PERFORM DISPLAY-PPSM001
@@ -729,18 +1225,29 @@ ord0bg PROCEDURE DIVISION.
                PERFORM JBS0052-CONVERSE
                
                IF PPSM001-KEY = SP2-KEY-CTRL-FIELD
-                   MOVE LOW-VALUES TO SP2-MS-DATA                                         
-                   MOVE 2 TO SP2-MS-LINE-CNT                                          
-                   MOVE "s"   TO SP2-MS-ICON                                              
-                   MOVE "o"   TO SP2-MS-BUTTON                                            
-                   MOVE LOW-VALUES TO SP2-MS-CANCEL                                       
-                   MOVE "SP2 Key Received" TO SP2-MS-TITLE                       
-                   MOVE "Field change event triggerred" TO SP2-MS-TEXT                                         
-                   MOVE SP2-DISPLAY-MESSAGE TO CP-SP2-P1                         *>FUJITSU 
-                   SET CP-SP2-P2 TO ADDRESS OF SP2-MESSAGE-DATA                  *>FUJITSU 
-                   PERFORM COMPROC-CALL-SP2 
+                   IF WS-REVIEW-MODE-ON                                      *>CR-009
+                       PERFORM ENFORCE-READ-ONLY-MODE                        *>CR-009
+                   ELSE                                                      *>CR-009
+                       PERFORM LOG-FIELD-CHANGE-AUDIT                        *>REVIEW-015
+                       IF SP2-ND-NAME = "PPSTVAT"                            *>CR-004
+                       AND SP2-FD-ID = PPSTVAT-VAT-NO-I                      *>CR-004
+                           PERFORM VERIFY-VAT-NUMBER                         *>CR-004
+                       END-IF                                                *>CR-004
+                       IF SP2-ND-NAME = "PPSTOPT"                            *>CR-006
+                       AND SP2-FD-ID = PPSTOPT-THEME-PICKER-I                *>CR-006
+                           PERFORM SET-OPERATOR-THEME                        *>CR-006
+                       END-IF                                                *>CR-006
+                       IF SP2-ND-NAME = "PPSTOPT"                            *>CR-011
+                       AND SP2-FD-ID = PPSTOPT-SUPPLIER-NO-I                 *>CR-011
+                           PERFORM RECORD-RECENT-SUPPLIER                    *>CR-011
+                       END-IF                                                *>CR-011
+                       IF SP2-ND-NAME = "PPSTOPT"                            *>CR-011
+                       AND SP2-FD-ID = PPSTOPT-CL-DN-ARROW-I                 *>CR-011
+                           PERFORM OFFER-RECENT-SUPPLIER-QUICKPICK           *>CR-011
+                       END-IF                                                *>CR-011
+                   END-IF                                                    *>CR-009
                END-IF
-               
+
                IF PPSM001-OK-BTN-HIT
       ** Ugly but easier to follow. We grab all FD for PPSM001
                    PERFORM GET-NEXT-FIELD-DEF
@@ -752,7 +1259,25 @@ ord0bg PROCEDURE DIVISION.
       *  Browser lookup icons are returning 0s for the GUI-ID.
                    MOVE "PPSTOPT" TO SP2-ND-NAME
                    PERFORM SET-ACTIVE-SCREEN
-                   PERFORM GET-NEXT-FIELD-DEF 
+                   PERFORM GET-NEXT-FIELD-DEF
+      *  PPSMHLD1/PPSTOPT above are always required regardless of which
+      *  subpanel the operator was on. If the persisted last-active
+      *  subpanel was PPSTCOM or PPSTVAT, reactivate and rescan that
+      *  one too so the rebuild restores it, not just the
+      *  PPSMHLD1/PPSTOPT pair.                            *>REVIEW-009
+                   PERFORM GET-CURRENT-OPERATOR
+                   PERFORM FIND-SUBPANEL-CACHE-ROW
+                   IF WS-SUBPANEL-CACHE-FOUND-YES
+                     MOVE WS-SUBPANEL-CACHE-SCREEN(WS-SUBPANEL-CACHE-IX)
+                         TO WS-HOLD-SUBPANEL-NAME
+                       IF WS-HOLD-SUBPANEL-NAME = "PPSTCOM"
+                          OR WS-HOLD-SUBPANEL-NAME = "PPSTVAT"
+                           MOVE WS-HOLD-SUBPANEL-NAME
+                               TO SP2-ND-NAME
+                           PERFORM SET-ACTIVE-SCREEN
+                           PERFORM GET-NEXT-FIELD-DEF
+                       END-IF
+                   END-IF
                END-IF
       
                PERFORM JBS0052-EVENT-HANDLER
@@ -762,23 +1287,901 @@ ord0bg PROCEDURE DIVISION.
       
       ******************************************************************
        GET-NEXT-FIELD-DEF.
-      ******************************************************************   
+      ******************************************************************
            MOVE -1 TO SP2-FD-RET-CODE
+           MOVE ZERO TO WS-CHECKPOINT-FIELD-COUNT                        *>CR-001
            PERFORM UNTIL SP2-FD-RET-CODE = 1
               MOVE LOW-VALUES TO SP2-FD-DATA
-                                 SP2-FD-VAR-DATA 
+                                 SP2-FD-VAR-DATA
               MOVE LOW-VALUES TO SP2-FD-VAR-LENS
-              MOVE 4000 TO SP2-FD-VAR-LEN       
-              MOVE SP2-GET-NEXT-FIELD-DEF TO CP-SP2-P1                     
-              SET CP-SP2-P2 TO ADDRESS OF SP2-FIELD-DEF  
-              PERFORM COMPROC-CALL-SP2 
-              IF SP2-FD-ID = PPSTOPT-CL-DN-ARROW-I 
+              MOVE 4000 TO SP2-FD-VAR-LEN
+              MOVE SP2-GET-NEXT-FIELD-DEF TO CP-SP2-P1
+              SET CP-SP2-P2 TO ADDRESS OF SP2-FIELD-DEF
+              PERFORM COMPROC-CALL-SP2
+              ADD 1 TO WS-CHECKPOINT-FIELD-COUNT                         *>CR-001
+              IF FUNCTION MOD(WS-CHECKPOINT-FIELD-COUNT                  *>CR-001
+                               WS-CHECKPOINT-INTERVAL) = ZERO            *>CR-001
+                 PERFORM WRITE-CHECKPOINT-LOG-RECORD                      *>CR-001
+              END-IF                                                      *>CR-001
+              IF SP2-FD-ID = PPSTOPT-CL-DN-ARROW-I
               AND SP2-ND-NAME = "PPSTOPT"
-              AND SP2-FD-GUI-ID = ZEROES                       
-                 DISPLAY "Reached CL-DN-ARROW, GUI-ID = Zeroes"                               
-              END-IF                                                                                       
+              AND SP2-FD-GUI-ID = ZEROES
+                 DISPLAY "Reached CL-DN-ARROW, GUI-ID = Zeroes"
+              END-IF
            END-PERFORM.
-      
+
+      ******************************************************************
+       LOG-FIELD-CHANGE-AUDIT.                                           *>CR-000
+      ******************************************************************
+      *    Replaces the old CTRL-FIELD demo popup. Captures the field   *>CR-000
+      *    that fired the change event (SP2-FD-ID/SP2-FD-VAR-DATA are   *>CR-000
+      *    left populated by SP2 for the field that raised the key) to  *>CR-000
+      *    the audit log, comparing against the value cached the last   *>CR-000
+      *    time this field was seen on this screen.                     *>CR-000
+      *                                                                  *>REVIEW-003
+      *    PPSM001-PROCESSING only PERFORMs this paragraph from the       *>REVIEW-015
+      *    NOT WS-REVIEW-MODE-ON branch - ENFORCE-READ-ONLY-MODE runs      *>REVIEW-015
+      *    instead while review mode is on. An already-tracked field's    *>REVIEW-015
+      *    cache row (created the first time it was edited outside        *>REVIEW-015
+      *    review mode) still holds its true pre-edit value for           *>REVIEW-015
+      *    ENFORCE-READ-ONLY-MODE to revert from. Routing every review-   *>REVIEW-015
+      *    mode edit through this paragraph first used to create that     *>REVIEW-015
+      *    cache row on the spot for a field never seen before - leaving  *>REVIEW-015
+      *    WS-AUDIT-CACHE-VALUE unset for the new row - so the very next  *>REVIEW-015
+      *    ENFORCE-READ-ONLY-MODE call would find the row it just         *>REVIEW-015
+      *    created and revert the field to that unset value instead of    *>REVIEW-015
+      *    leaving it as-is. Not calling this paragraph at all while       *>REVIEW-015
+      *    review mode is on avoids creating that row in the first        *>REVIEW-015
+      *    place. The internal NOT WS-REVIEW-MODE-ON guard below is now   *>REVIEW-015
+      *    redundant with the call site but stays as defense-in-depth.    *>REVIEW-015
+      ******************************************************************
+           MOVE SP2-ND-NAME      TO WS-AUDIT-SCREEN-NAME                 *>CR-000
+           MOVE SP2-FD-ID        TO WS-AUDIT-FIELD-ID                    *>CR-000
+           MOVE SP2-FD-VAR-DATA(1 : 80) TO WS-AUDIT-NEW-VALUE            *>CR-000
+
+           PERFORM FIND-AUDIT-CACHE-ROW                                  *>CR-000
+
+           IF WS-AUDIT-CACHE-FOUND-YES                                   *>CR-000
+               MOVE WS-AUDIT-CACHE-VALUE(WS-AUDIT-CACHE-IX)              *>CR-000
+                                     TO WS-AUDIT-OLD-VALUE                *>CR-000
+           ELSE                                                          *>CR-000
+               MOVE SPACE TO WS-AUDIT-OLD-VALUE                          *>CR-000
+               IF WS-AUDIT-CACHE-COUNT < 200                             *>REVIEW-001
+                   ADD 1 TO WS-AUDIT-CACHE-COUNT                         *>CR-000
+                   MOVE WS-AUDIT-CACHE-COUNT TO WS-AUDIT-CACHE-IX        *>CR-000
+                   MOVE WS-AUDIT-SCREEN-NAME                             *>CR-000
+                                TO WS-AUDIT-CACHE-SCREEN(WS-AUDIT-CACHE-IX)  *>CR-000
+                   MOVE WS-AUDIT-FIELD-ID                                *>CR-000
+                                TO WS-AUDIT-CACHE-FLD-ID(WS-AUDIT-CACHE-IX)  *>CR-000
+               ELSE                                                      *>REVIEW-001
+      *            Table is full - stop caching old values for new        *>REVIEW-001
+      *            screen/field combinations rather than abend on a       *>REVIEW-001
+      *            subscript out of range. The field is still logged      *>REVIEW-001
+      *            below (WS-AUDIT-OLD-VALUE stays SPACE), it just         *>REVIEW-001
+      *            cannot be compared against a prior value this session. *>REVIEW-001
+                   MOVE ZERO TO WS-AUDIT-CACHE-IX                        *>REVIEW-001
+               END-IF                                                    *>REVIEW-001
+           END-IF                                                        *>CR-000
+
+           IF WS-AUDIT-OLD-VALUE NOT = WS-AUDIT-NEW-VALUE                *>CR-000
+               IF NOT WS-REVIEW-MODE-ON                                  *>REVIEW-003
+                   IF WS-AUDIT-CACHE-IX > ZERO                           *>REVIEW-001
+                       MOVE WS-AUDIT-NEW-VALUE                           *>CR-000
+                                TO WS-AUDIT-CACHE-VALUE(WS-AUDIT-CACHE-IX)   *>CR-000
+                   END-IF                                                *>REVIEW-001
+                   PERFORM WRITE-AUDIT-LOG-RECORD                        *>CR-000
+               END-IF                                                    *>REVIEW-003
+           END-IF                                                        *>CR-000
+           .
+
+      ******************************************************************
+       FIND-AUDIT-CACHE-ROW.                                             *>CR-000
+      ******************************************************************
+           MOVE "N" TO WS-AUDIT-CACHE-FOUND                             *>CR-000
+           MOVE ZERO TO WS-AUDIT-CACHE-IX                                *>CR-000
+           PERFORM VARYING WS-AUDIT-CACHE-IX FROM 1 BY 1                 *>CR-000
+               UNTIL WS-AUDIT-CACHE-IX > WS-AUDIT-CACHE-COUNT             *>CR-000
+               OR WS-AUDIT-CACHE-FOUND-YES                               *>CR-000
+               IF WS-AUDIT-CACHE-SCREEN(WS-AUDIT-CACHE-IX) = WS-AUDIT-SCREEN-NAME  *>CR-000
+               AND WS-AUDIT-CACHE-FLD-ID(WS-AUDIT-CACHE-IX) = WS-AUDIT-FIELD-ID    *>CR-000
+                   SET WS-AUDIT-CACHE-FOUND-YES TO TRUE                  *>CR-000
+               END-IF                                                    *>CR-000
+           END-PERFORM                                                   *>CR-000
+           IF NOT WS-AUDIT-CACHE-FOUND-YES                               *>CR-000
+               MOVE ZERO TO WS-AUDIT-CACHE-IX                            *>CR-000
+           ELSE                                                          *>CR-000
+               SUBTRACT 1 FROM WS-AUDIT-CACHE-IX                         *>CR-000
+           END-IF                                                        *>CR-000
+           .
+
+      ******************************************************************
+       WRITE-AUDIT-LOG-RECORD.                                           *>CR-000
+      ******************************************************************
+           IF NOT WS-AUDIT-LOG-OPEN                                      *>CR-000
+               EXIT PARAGRAPH                                            *>CR-000
+           END-IF                                                        *>CR-000
+           PERFORM GET-CURRENT-OPERATOR                                  *>CR-000
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP              *>CR-000
+           MOVE SPACE TO AUDIT-LOG-RECORD                                *>CR-000
+           STRING WS-AUDIT-TIMESTAMP    DELIMITED BY SIZE                *>CR-000
+                  " "                   DELIMITED BY SIZE                *>CR-000
+                  WS-AUDIT-SCREEN-NAME  DELIMITED BY SIZE                *>CR-000
+                  " "                   DELIMITED BY SIZE                *>CR-000
+                  WS-AUDIT-FIELD-ID     DELIMITED BY SIZE                *>CR-000
+                  " "                   DELIMITED BY SIZE                *>CR-000
+                  WS-AUDIT-OPERATOR     DELIMITED BY SIZE                *>CR-000
+                  " OLD="               DELIMITED BY SIZE                *>CR-000
+                  WS-AUDIT-OLD-VALUE    DELIMITED BY SIZE                *>CR-000
+                  " NEW="               DELIMITED BY SIZE                *>CR-000
+                  WS-AUDIT-NEW-VALUE    DELIMITED BY SIZE                *>CR-000
+             INTO AUDIT-LOG-RECORD                                       *>CR-000
+           END-STRING                                                    *>CR-000
+           WRITE AUDIT-LOG-RECORD                                        *>CR-000
+           .
+
+      ******************************************************************
+       GET-CURRENT-OPERATOR.                                             *>CR-000
+      ******************************************************************
+           INVOKE cEnvironment "GetEnvironmentVariable" USING "USERNAME" *>CR-000
+               RETURNING WS-AUDIT-OPERATOR-OBJ                           *>CR-000
+           IF WS-AUDIT-OPERATOR-OBJ NOT = NULL                           *>CR-000
+               MOVE WS-AUDIT-OPERATOR-OBJ TO WS-AUDIT-OPERATOR           *>CR-000
+           ELSE                                                          *>CR-000
+               MOVE SPACE TO WS-AUDIT-OPERATOR                           *>CR-000
+           END-IF                                                        *>CR-000
+           .
+
+      ******************************************************************
+       WRITE-CHECKPOINT-LOG-RECORD.                                      *>CR-001
+      ******************************************************************
+      *    Progress checkpoint for the field-def scan loops, written     *>CR-001
+      *    every WS-CHECKPOINT-INTERVAL iterations so a long-running     *>CR-001
+      *    scan (e.g. against a heavily customized panel) leaves a       *>CR-001
+      *    trail of how far it got and which screen it was scanning.     *>CR-001
+      ******************************************************************
+           IF NOT WS-CHECKPOINT-LOG-OPEN                                 *>CR-001
+               EXIT PARAGRAPH                                            *>CR-001
+           END-IF                                                        *>CR-001
+           MOVE SPACE TO CHECKPOINT-LOG-RECORD                           *>CR-001
+           STRING SP2-ND-NAME              DELIMITED BY SIZE             *>CR-001
+                  " FIELDS-PROCESSED="     DELIMITED BY SIZE             *>CR-001
+                  WS-CHECKPOINT-FIELD-COUNT DELIMITED BY SIZE            *>CR-001
+             INTO CHECKPOINT-LOG-RECORD                                  *>CR-001
+           END-STRING                                                    *>CR-001
+           WRITE CHECKPOINT-LOG-RECORD                                   *>CR-001
+           .
+
+      ******************************************************************
+       VERIFY-VAT-NUMBER.                                                *>CR-004
+      ******************************************************************
+      *    Fired when the operator tabs off the VAT number field on      *>CR-004
+      *    PPSTVAT. Calls an external verification routine (the same    *>CR-004
+      *    CALL-a-subprogram style as the commented-out SCR010 call in   *>CR-004
+      *    GET-OPTIONS) and, if the number comes back invalid, flags     *>CR-004
+      *    the field by setting its ForeColor .NET property red the      *>CR-004
+      *    same way AllowNullInput/Mask are set elsewhere in this file.  *>CR-004
+      ******************************************************************
+           MOVE SP2-FD-VAR-DATA(1 : 20) TO WS-VATVERIFY-VAT-NO           *>CR-004
+           MOVE "N" TO WS-VATVERIFY-VALID-FLAG                           *>CR-004
+           MOVE "N" TO WS-VATVERIFY-FAILED-FLAG                          *>CR-004
+
+           CALL "GSSERP.VATVERIFY" USING WS-VATVERIFY-LINKS              *>CR-004
+               ON OVERFLOW                                               *>CR-004
+                   SET WS-VATVERIFY-FAILED TO TRUE                       *>CR-004
+           END-CALL                                                      *>CR-004
+
+           IF WS-VATVERIFY-FAILED OR NOT WS-VATVERIFY-VALID              *>CR-004
+               PERFORM FLAG-VAT-NUMBER-INVALID                           *>CR-004
+           END-IF                                                        *>CR-004
+           .
+
+      ******************************************************************
+       FLAG-VAT-NUMBER-INVALID.                                          *>CR-004
+      ******************************************************************
+      **   Get Properties Property for the VAT field, then set its       *>CR-004
+      **   ForeColor subproperty to red.                                 *>CR-004
+      ******************************************************************
+           MOVE LOW-VALUES TO SP2-NE-DATA                                *>CR-004
+           MOVE SP2-FD-ID TO SP2-NE-ID                                   *>CR-004
+           MOVE "Properties" TO SP2-NE-PROP-NAME                        *>CR-004
+           MOVE                                                          *>CR-004
+           "DevExpress.XtraEditors.Repository.RepositoryItemTextEdit"    *>CR-004
+               TO SP2-NE-VALUE-TYPE                                      *>CR-004
+           MOVE 32 TO SP2-NE-OPTIONS                                     *>CR-004
+           MOVE SP2-GET-NET TO CP-SP2-P1                                 *>CR-004
+           SET CP-SP2-P2 TO ADDRESS OF SP2-NET-PARM                      *>CR-004
+           PERFORM COMPROC-CALL-SP2                                      *>CR-004
+
+           IF SP2-NE-RET-CODE NOT = ZERO                                 *>CR-004
+               EXIT PARAGRAPH                                            *>CR-004
+           END-IF                                                        *>CR-004
+           MOVE SP2-NE-VALUE TO WS-RepositoryItemTextEdit-PTR            *>CR-004
+
+           MOVE LOW-VALUES TO SP2-NE-DATA                                *>CR-004
+           MOVE SP2-FD-ID TO SP2-NE-ID                                   *>CR-004
+           MOVE 1 TO SP2-NE-OPTIONS                                      *>CR-004
+           MOVE WS-RepositoryItemTextEdit-PTR TO SP2-NE-OBJECT-PTR       *>CR-004
+           MOVE "ForeColor" TO SP2-NE-PROP-NAME                         *>CR-004
+           MOVE "Red" TO SP2-NE-VALUE                                    *>CR-004
+           MOVE SP2-SET-NET TO CP-SP2-P1                                 *>CR-004
+           SET CP-SP2-P2 TO ADDRESS OF SP2-NET-PARM                      *>CR-004
+           PERFORM COMPROC-CALL-SP2                                      *>CR-004
+           .
+
+      ******************************************************************
+       GET-THEME-NAME.                                                   *>CR-006
+      ******************************************************************
+      *    Self-service theme picker: an operator's saved preference     *>CR-006
+      *    now takes priority over the old theme environment variable    *>CR-006
+      *    referenced above COLOR-ARRAY, so the operator no longer has   *>CR-006
+      *    to get a sysadmin to change an env var to change their theme. *>CR-006
+      ******************************************************************
+           PERFORM GET-CURRENT-OPERATOR                                  *>CR-006
+           PERFORM FIND-THEME-CACHE-ROW                                  *>CR-006
+           IF WS-THEME-CACHE-FOUND-YES                                   *>CR-006
+               MOVE WS-THEME-CACHE-NAME(WS-THEME-CACHE-IX)               *>CR-006
+                                    TO WS-THEME-NAME                      *>CR-006
+           ELSE                                                          *>CR-006
+               INVOKE cEnvironment "GetEnvironmentVariable"              *>CR-006
+                   USING "SP2THEME" RETURNING WS-THEME-ENV-OBJ           *>CR-006
+               IF WS-THEME-ENV-OBJ NOT = NULL                            *>CR-006
+                   MOVE WS-THEME-ENV-OBJ TO WS-THEME-NAME                *>CR-006
+               ELSE                                                      *>CR-006
+                   MOVE WS-THEME-DEFAULT-NAME TO WS-THEME-NAME           *>CR-006
+               END-IF                                                    *>CR-006
+           END-IF                                                        *>CR-006
+           .
+
+      ******************************************************************
+       SET-OPERATOR-THEME.                                               *>CR-006
+      ******************************************************************
+      *    Fired when the operator tabs off the theme-picker field on    *>CR-006
+      *    PPSTOPT. Accepts the typed value only if it matches one of    *>CR-006
+      *    the known theme names (the 88-levels under WS-THEME-NAME),    *>CR-006
+      *    then persists it so it is this operator's theme from now on.  *>CR-006
+      *    Validated via WS-THEME-NAME-STAGE first so an unrecognized    *>REVIEW-013
+      *    value never overwrites the live WS-THEME-NAME that every     *>REVIEW-013
+      *    downstream cache/lookup is keyed on.                          *>REVIEW-013
+      ******************************************************************
+           MOVE SP2-FD-VAR-DATA(1 : 30) TO WS-THEME-NAME-STAGE           *>REVIEW-013
+           IF WS-THEME-STAGE-OFFICE-13 OR WS-THEME-STAGE-METRO-LIGHT     *>REVIEW-013
+           OR WS-THEME-STAGE-METRO-DARK OR WS-THEME-STAGE-DX             *>REVIEW-013
+           OR WS-THEME-STAGE-OFFICE-10-BLACK                             *>REVIEW-013
+           OR WS-THEME-STAGE-OFFICE-10-BLUE                              *>REVIEW-013
+           OR WS-THEME-STAGE-SEVEN     OR WS-THEME-STAGE-VS-10           *>REVIEW-013
+           OR WS-THEME-STAGE-OFFICE-7-BLUE                               *>REVIEW-013
+           OR WS-THEME-STAGE-OFFICE-7-SILVER                             *>REVIEW-013
+           OR WS-THEME-STAGE-OFFICE-7-BLACK                              *>REVIEW-013
+               MOVE WS-THEME-NAME-STAGE TO WS-THEME-NAME                 *>REVIEW-013
+               PERFORM GET-CURRENT-OPERATOR                              *>CR-006
+               PERFORM FIND-THEME-CACHE-ROW                              *>CR-006
+               IF NOT WS-THEME-CACHE-FOUND-YES                           *>CR-006
+                   IF WS-THEME-CACHE-COUNT < 100                         *>REVIEW-007
+                       ADD 1 TO WS-THEME-CACHE-COUNT                     *>CR-006
+                       MOVE WS-THEME-CACHE-COUNT TO WS-THEME-CACHE-IX    *>CR-006
+                       MOVE WS-AUDIT-OPERATOR                            *>CR-006
+                            TO WS-THEME-CACHE-OPERATOR(WS-THEME-CACHE-IX)  *>CR-006
+                   ELSE                                                  *>REVIEW-007
+      *                Table is full - this operator's theme choice      *>REVIEW-007
+      *                simply will not be persisted rather than abend     *>REVIEW-007
+      *                on a subscript out of range.                      *>REVIEW-007
+                       MOVE ZERO TO WS-THEME-CACHE-IX                    *>REVIEW-007
+                   END-IF                                                *>REVIEW-007
+               END-IF                                                    *>CR-006
+               IF WS-THEME-CACHE-IX > ZERO                               *>REVIEW-007
+                   MOVE WS-THEME-NAME                                    *>CR-006
+                            TO WS-THEME-CACHE-NAME(WS-THEME-CACHE-IX)     *>CR-006
+               END-IF                                                    *>REVIEW-007
+               PERFORM SAVE-THEME-PREFERENCE                             *>CR-006
+           END-IF                                                        *>CR-006
+           .
+
+      ******************************************************************
+       LOAD-THEME-PREFERENCE.                                            *>CR-006
+      ******************************************************************
+           OPEN INPUT THEME-PREF-FILE                                    *>CR-006
+           IF WS-THEME-PREF-STATUS = "00"                                *>CR-006
+               PERFORM UNTIL WS-THEME-PREF-STATUS NOT = "00"             *>CR-006
+                   READ THEME-PREF-FILE                                  *>CR-006
+                       AT END                                            *>CR-006
+                           MOVE "10" TO WS-THEME-PREF-STATUS              *>CR-006
+                       NOT AT END                                        *>CR-006
+                           IF WS-THEME-CACHE-COUNT < 100                 *>REVIEW-007
+                               ADD 1 TO WS-THEME-CACHE-COUNT             *>CR-006
+                               MOVE THEME-PREF-RECORD(1 : 30)            *>CR-006
+                                   TO WS-THEME-CACHE-OPERATOR(WS-THEME-CACHE-COUNT)  *>CR-006
+                               MOVE THEME-PREF-RECORD(31 : 30)           *>CR-006
+                                   TO WS-THEME-CACHE-NAME(WS-THEME-CACHE-COUNT)      *>CR-006
+                           END-IF                                        *>REVIEW-007
+                   END-READ                                              *>CR-006
+               END-PERFORM                                               *>CR-006
+               CLOSE THEME-PREF-FILE                                     *>CR-006
+           END-IF                                                        *>CR-006
+           .
+
+      ******************************************************************
+       SAVE-THEME-PREFERENCE.                                            *>CR-006
+      ******************************************************************
+           OPEN OUTPUT THEME-PREF-FILE                                   *>CR-006
+           PERFORM VARYING WS-THEME-CACHE-IX FROM 1 BY 1                 *>CR-006
+               UNTIL WS-THEME-CACHE-IX > WS-THEME-CACHE-COUNT            *>CR-006
+               MOVE SPACE TO THEME-PREF-RECORD                           *>CR-006
+               STRING WS-THEME-CACHE-OPERATOR(WS-THEME-CACHE-IX)         *>CR-006
+                          DELIMITED BY SIZE                              *>CR-006
+                      WS-THEME-CACHE-NAME(WS-THEME-CACHE-IX)             *>CR-006
+                          DELIMITED BY SIZE                              *>CR-006
+                 INTO THEME-PREF-RECORD                                  *>CR-006
+               END-STRING                                                *>CR-006
+               WRITE THEME-PREF-RECORD                                   *>CR-006
+           END-PERFORM                                                   *>CR-006
+           CLOSE THEME-PREF-FILE                                         *>CR-006
+           .
+
+      ******************************************************************
+       FIND-THEME-CACHE-ROW.                                             *>CR-006
+      ******************************************************************
+           MOVE "N" TO WS-THEME-CACHE-FOUND                              *>CR-006
+           MOVE ZERO TO WS-THEME-CACHE-IX                                *>CR-006
+           PERFORM VARYING WS-THEME-CACHE-IX FROM 1 BY 1                 *>CR-006
+               UNTIL WS-THEME-CACHE-IX > WS-THEME-CACHE-COUNT            *>CR-006
+               OR WS-THEME-CACHE-FOUND-YES                               *>CR-006
+               IF WS-THEME-CACHE-OPERATOR(WS-THEME-CACHE-IX)             *>CR-006
+                                          = WS-AUDIT-OPERATOR             *>CR-006
+                   SET WS-THEME-CACHE-FOUND-YES TO TRUE                  *>CR-006
+               END-IF                                                    *>CR-006
+           END-PERFORM                                                   *>CR-006
+           IF NOT WS-THEME-CACHE-FOUND-YES                               *>CR-006
+               MOVE ZERO TO WS-THEME-CACHE-IX                            *>CR-006
+           ELSE                                                          *>CR-006
+               SUBTRACT 1 FROM WS-THEME-CACHE-IX                         *>CR-006
+           END-IF                                                        *>CR-006
+           .
+
+      ******************************************************************
+       GET-COLOR-ARRAY.                                                  *>CR-007
+      ******************************************************************
+      *    Populates COLOR-ARRAY for the active theme, but only does     *>CR-007
+      *    the (expensive, 40-row) parse once per theme. A disk cache    *>CR-007
+      *    keyed by theme name means a later window open - even in a     *>CR-007
+      *    later run of this program - reuses the already-parsed rows    *>CR-007
+      *    instead of re-parsing the theme's color environment variable. *>CR-007
+      ******************************************************************
+           IF WS-COLOR-ARRAY-LOADED                                      *>CR-007
+           AND WS-COLOR-ARRAY-THEME = WS-THEME-NAME                      *>CR-007
+               EXIT PARAGRAPH                                            *>CR-007
+           END-IF                                                        *>CR-007
+
+      *    The indexed theme file is checked first and read live every   *>REVIEW-002
+      *    time (never cached) so an edit to ThemeDefinitions.idx takes  *>REVIEW-002
+      *    effect immediately instead of being shadowed by a stale       *>REVIEW-002
+      *    ColorArrayCache.log row from before the edit. The flat cache  *>REVIEW-002
+      *    is only consulted/populated as a fallback for themes that     *>REVIEW-002
+      *    still come from the legacy SP2COLORS environment-variable     *>REVIEW-002
+      *    parse, which is genuinely expensive enough to be worth        *>REVIEW-002
+      *    caching.                                                      *>REVIEW-002
+           PERFORM LOAD-THEME-DEFINITION-ROW                             *>CR-018
+           IF NOT WS-THEME-DEFINITION-FOUND                              *>CR-018
+               PERFORM FIND-COLOR-ARRAY-CACHE-ROW                        *>CR-007
+               IF NOT WS-COLOR-CACHE-FOUND                               *>CR-007
+                   PERFORM PARSE-COLOR-ARRAY                             *>CR-007
+                   PERFORM SAVE-COLOR-ARRAY-CACHE-ROW                    *>CR-007
+               END-IF                                                    *>CR-007
+           END-IF                                                        *>CR-018
+
+           MOVE WS-THEME-NAME TO WS-COLOR-ARRAY-THEME                    *>CR-007
+           SET WS-COLOR-ARRAY-LOADED TO TRUE                             *>CR-007
+           .
+
+      ******************************************************************
+       FIND-COLOR-ARRAY-CACHE-ROW.                                       *>CR-007
+      ******************************************************************
+           MOVE "N" TO WS-COLOR-CACHE-FOUND-FLAG                         *>CR-007
+           OPEN INPUT COLOR-ARRAY-CACHE-FILE                             *>CR-007
+           IF WS-COLOR-CACHE-STATUS = "00"                               *>CR-007
+               PERFORM UNTIL WS-COLOR-CACHE-STATUS NOT = "00"            *>CR-007
+                       OR WS-COLOR-CACHE-FOUND                           *>CR-007
+                   READ COLOR-ARRAY-CACHE-FILE                           *>CR-007
+                       AT END                                            *>CR-007
+                           MOVE "10" TO WS-COLOR-CACHE-STATUS             *>CR-007
+                       NOT AT END                                        *>CR-007
+                           IF CAC-THEME-NAME = WS-THEME-NAME             *>CR-007
+                               MOVE CAC-COLOR-BLOB TO COLOR-ARRAY        *>CR-007
+                               SET WS-COLOR-CACHE-FOUND TO TRUE          *>CR-007
+                           END-IF                                        *>CR-007
+                   END-READ                                              *>CR-007
+               END-PERFORM                                               *>CR-007
+               CLOSE COLOR-ARRAY-CACHE-FILE                              *>CR-007
+           END-IF                                                        *>CR-007
+           .
+
+      ******************************************************************
+       SAVE-COLOR-ARRAY-CACHE-ROW.                                       *>CR-007
+      ******************************************************************
+           MOVE WS-THEME-NAME TO CAC-THEME-NAME                          *>CR-007
+           MOVE COLOR-ARRAY TO CAC-COLOR-BLOB                            *>CR-007
+           OPEN EXTEND COLOR-ARRAY-CACHE-FILE                            *>CR-007
+           IF WS-COLOR-CACHE-STATUS = "35"                               *>CR-007
+               OPEN OUTPUT COLOR-ARRAY-CACHE-FILE                        *>CR-007
+           END-IF                                                        *>CR-007
+           IF WS-COLOR-CACHE-STATUS = "00"                               *>CR-007
+               WRITE COLOR-ARRAY-CACHE-RECORD                            *>CR-007
+               CLOSE COLOR-ARRAY-CACHE-FILE                              *>CR-007
+           END-IF                                                        *>CR-007
+           .
+
+      ******************************************************************
+       PARSE-COLOR-ARRAY.                                                *>CR-007
+      ******************************************************************
+      *    Best-effort parse of the theme's color environment variable  *>CR-007
+      *    (the "6 byte alpha color code read out of environment         *>CR-007
+      *    variable" noted in the COLOR-ARRAY comment above) into the    *>CR-007
+      *    40 generic COLOR-DATA rows that redefine DETAILED-ROW-AREA.   *>CR-007
+      ******************************************************************
+           INVOKE cEnvironment "GetEnvironmentVariable"                  *>CR-007
+               USING "SP2COLORS" RETURNING WS-COLOR-ENV-OBJ              *>CR-007
+           IF WS-COLOR-ENV-OBJ NOT = NULL                                *>CR-007
+               MOVE WS-COLOR-ENV-OBJ TO LONG-STRING                      *>CR-007
+           ELSE                                                          *>CR-007
+               MOVE SPACE TO LONG-STRING                                 *>CR-007
+           END-IF                                                        *>CR-007
+
+           PERFORM VARYING WS-COLOR-ARRAY-IX FROM 1 BY 1                 *>CR-007
+               UNTIL WS-COLOR-ARRAY-IX > 40                              *>CR-007
+               COMPUTE WS-COLOR-ARRAY-OFFSET                             *>CR-007
+                   = (WS-COLOR-ARRAY-IX - 1) * 6 + 1                     *>CR-007
+               MOVE LONG-STRING(WS-COLOR-ARRAY-OFFSET : 6)               *>CR-007
+                                   TO ALPHA-COLOR-ROW(WS-COLOR-ARRAY-IX) *>CR-007
+               MOVE ALPHA-COLOR-ROW(WS-COLOR-ARRAY-IX)(1 : 1)            *>CR-007
+                                   TO HEX-COLOR-R(WS-COLOR-ARRAY-IX)     *>CR-007
+               MOVE ALPHA-COLOR-ROW(WS-COLOR-ARRAY-IX)(3 : 1)            *>CR-007
+                                   TO HEX-COLOR-G(WS-COLOR-ARRAY-IX)     *>CR-007
+               MOVE ALPHA-COLOR-ROW(WS-COLOR-ARRAY-IX)(5 : 1)            *>CR-007
+                                   TO HEX-COLOR-B(WS-COLOR-ARRAY-IX)     *>CR-007
+           END-PERFORM                                                   *>CR-007
+           .
+
+      ******************************************************************
+       LOAD-THEME-DEFINITION-ROW.                                        *>CR-018
+      ******************************************************************
+      *    Direct indexed lookup of this theme's 40 color rows, in       *>CR-018
+      *    place of parsing the SP2COLORS environment-variable string.   *>CR-018
+      *    Leaves WS-THEME-DEFINITION-FOUND false if the indexed file    *>CR-018
+      *    doesn't exist yet or has no record for this theme, so         *>CR-018
+      *    GET-COLOR-ARRAY can fall back to the legacy parse for any     *>CR-018
+      *    theme not yet migrated into ThemeDefinitions.idx.             *>CR-018
+      ******************************************************************
+           MOVE "N" TO WS-THEME-DEFINITION-FLAG                         *>CR-018
+           MOVE WS-THEME-NAME TO TD-THEME-NAME                          *>CR-018
+           OPEN INPUT THEME-DEFINITION-FILE                             *>CR-018
+           IF WS-THEME-DEFINITION-STATUS = "00"                         *>CR-018
+               READ THEME-DEFINITION-FILE                               *>CR-018
+                   INVALID KEY                                           *>CR-018
+                       CONTINUE                                          *>CR-018
+                   NOT INVALID KEY                                       *>CR-018
+                       PERFORM SPLIT-THEME-DEFINITION-ROWS               *>CR-018
+                       SET WS-THEME-DEFINITION-FOUND TO TRUE            *>CR-018
+               END-READ                                                  *>CR-018
+               CLOSE THEME-DEFINITION-FILE                               *>CR-018
+           END-IF                                                        *>CR-018
+           .
+
+      ******************************************************************
+       SPLIT-THEME-DEFINITION-ROWS.                                      *>CR-018
+      ******************************************************************
+      *    Same 40-row/6-byte-per-row split and hex-byte derivation       *>CR-018
+      *    PARSE-COLOR-ARRAY does, just sourced from TD-COLOR-ROWS        *>CR-018
+      *    instead of LONG-STRING.                                        *>CR-018
+      ******************************************************************
+           PERFORM VARYING WS-COLOR-ARRAY-IX FROM 1 BY 1                 *>CR-018
+               UNTIL WS-COLOR-ARRAY-IX > 40                              *>CR-018
+               COMPUTE WS-COLOR-ARRAY-OFFSET                             *>CR-018
+                   = (WS-COLOR-ARRAY-IX - 1) * 6 + 1                     *>CR-018
+               MOVE TD-COLOR-ROWS(WS-COLOR-ARRAY-OFFSET : 6)             *>CR-018
+                                   TO ALPHA-COLOR-ROW(WS-COLOR-ARRAY-IX) *>CR-018
+               MOVE ALPHA-COLOR-ROW(WS-COLOR-ARRAY-IX)(1 : 1)            *>CR-018
+                                   TO HEX-COLOR-R(WS-COLOR-ARRAY-IX)     *>CR-018
+               MOVE ALPHA-COLOR-ROW(WS-COLOR-ARRAY-IX)(3 : 1)            *>CR-018
+                                   TO HEX-COLOR-G(WS-COLOR-ARRAY-IX)     *>CR-018
+               MOVE ALPHA-COLOR-ROW(WS-COLOR-ARRAY-IX)(5 : 1)            *>CR-018
+                                   TO HEX-COLOR-B(WS-COLOR-ARRAY-IX)     *>CR-018
+           END-PERFORM                                                   *>CR-018
+           .
+
+      ******************************************************************
+       GET-REVIEW-MODE.                                                  *>CR-009
+      ******************************************************************
+      *    Read-only review mode: an operator can still browse every    *>CR-009
+      *    PPSM001 subpanel but no field change is allowed to stick.    *>CR-009
+      *    Turned on for the session via an environment variable, the   *>CR-009
+      *    same way this file already reads SP2THEME/SP2COLORS above.   *>CR-009
+      ******************************************************************
+           INVOKE cEnvironment "GetEnvironmentVariable"                  *>CR-009
+               USING "SP2REVIEWMODE" RETURNING WS-REVIEW-MODE-ENV-OBJ    *>CR-009
+           IF WS-REVIEW-MODE-ENV-OBJ NOT = NULL                          *>CR-009
+               MOVE WS-REVIEW-MODE-ENV-OBJ TO WS-REVIEW-MODE-ENV-VALUE   *>CR-009
+               IF WS-REVIEW-MODE-ENV-VALUE(1 : 1) = "Y" OR "y"           *>CR-009
+                   SET WS-REVIEW-MODE-ON TO TRUE                         *>CR-009
+               END-IF                                                    *>CR-009
+           END-IF                                                        *>CR-009
+           .
+
+      ******************************************************************
+       GET-DIAGNOSTIC-MODE.                                              *>CR-019
+      ******************************************************************
+      *    Turns on the SP2-NE diagnostic export for a single FLD-ID,    *>CR-019
+      *    named by environment variable the same way SP2REVIEWMODE      *>CR-019
+      *    above turns on review mode. Leaving SP2NETDIAGFLD unset or    *>CR-019
+      *    non-numeric keeps diagnostic mode off, so the log stays       *>CR-019
+      *    empty until support actually needs it for a field.           *>CR-019
+      ******************************************************************
+           INVOKE cEnvironment "GetEnvironmentVariable"                  *>CR-019
+               USING "SP2NETDIAGFLD" RETURNING WS-SP2-NET-DIAG-ENV-OBJ   *>CR-019
+           IF WS-SP2-NET-DIAG-ENV-OBJ NOT = NULL                         *>CR-019
+               MOVE WS-SP2-NET-DIAG-ENV-OBJ                              *>CR-019
+                                TO WS-SP2-NET-DIAG-ENV-VALUE             *>CR-019
+               IF WS-SP2-NET-DIAG-ENV-VALUE IS NUMERIC                   *>CR-019
+                   MOVE WS-SP2-NET-DIAG-ENV-VALUE                        *>CR-019
+                                TO WS-SP2-NET-DIAG-TARGET-ID             *>CR-019
+                   SET WS-SP2-NET-DIAG-MODE-ON TO TRUE                   *>CR-019
+               END-IF                                                    *>CR-019
+           END-IF                                                        *>CR-019
+           .
+
+      ******************************************************************
+       ENFORCE-READ-ONLY-MODE.                                           *>CR-009
+      ******************************************************************
+      *    Fired instead of LOG-FIELD-CHANGE-AUDIT while review mode is  *>CR-009
+      *    on. Looks up the value this field had before the operator's   *>CR-009
+      *    edit (the same WS-AUDIT-CACHE the audit log keeps) and writes *>CR-009
+      *    it straight back over the edit via SP2-SET-FIELD-DEF, the     *>CR-009
+      *    same get-then-set-field-def sequence UPDATE-CHECKBOX uses to   *>CR-009
+      *    rewrite a field in place. A field never seen before has       *>CR-009
+      *    nothing to revert to, so it is left as-is.                    *>CR-009
+      ******************************************************************
+           MOVE SP2-ND-NAME      TO WS-AUDIT-SCREEN-NAME                 *>CR-009
+           MOVE SP2-FD-ID        TO WS-AUDIT-FIELD-ID                    *>CR-009
+           PERFORM FIND-AUDIT-CACHE-ROW                                  *>CR-009
+           IF WS-AUDIT-CACHE-FOUND-YES                                   *>CR-009
+               MOVE LOW-VALUES TO SP2-FD-DATA                            *>CR-009
+                                  SP2-FD-VAR-DATA                         *>CR-009
+               MOVE LOW-VALUES TO SP2-FD-VAR-LENS                        *>CR-009
+               MOVE WS-AUDIT-FIELD-ID TO SP2-FD-ID                       *>CR-009
+               MOVE 4000 TO SP2-FD-VAR-LEN                                *>CR-009
+               MOVE SP2-GET-FIELD-DEF TO CP-SP2-P1                       *>CR-009
+               SET CP-SP2-P2 TO ADDRESS OF SP2-FIELD-DEF                 *>CR-009
+               PERFORM COMPROC-CALL-SP2                                  *>CR-009
+               MOVE WS-AUDIT-CACHE-VALUE(WS-AUDIT-CACHE-IX)              *>CR-009
+                                    TO SP2-FD-VAR-DATA(1 : 80)            *>CR-009
+               MOVE SP2-SET-FIELD-DEF TO CP-SP2-P1                       *>CR-009
+               SET CP-SP2-P2 TO ADDRESS OF SP2-FIELD-DEF                 *>CR-009
+               PERFORM COMPROC-CALL-SP2                                  *>CR-009
+           END-IF                                                        *>CR-009
+           .
+
+      ******************************************************************
+       LOAD-INIT-ENV-CONFIG.                                             *>CR-010
+      ******************************************************************
+      *    Loads operator-maintained overrides for the environment       *>CR-010
+      *    variables INITIALIZATION sets on startup. Any variable not    *>CR-010
+      *    present in the file keeps the WS-INIT-* default declared      *>CR-010
+      *    above (the value that used to be hardcoded in INITIALIZATION). *>CR-010
+      *    The file itself is maintained by INITCFGMAINT, a standalone   *>CR-010
+      *    console "configuration screen" for this block.                *>CR-010
+      ******************************************************************
+           OPEN INPUT INIT-ENV-CONFIG-FILE                               *>CR-010
+           IF WS-INIT-ENV-CONFIG-STATUS = "00"                           *>CR-010
+               PERFORM UNTIL WS-INIT-ENV-CONFIG-STATUS NOT = "00"        *>CR-010
+                   READ INIT-ENV-CONFIG-FILE                             *>CR-010
+                       AT END                                            *>CR-010
+                           MOVE "10" TO WS-INIT-ENV-CONFIG-STATUS        *>CR-010
+                       NOT AT END                                        *>CR-010
+                           EVALUATE IEC-VAR-NAME                         *>CR-010
+                               WHEN "SP2VST"                             *>CR-010
+                                   MOVE IEC-VAR-VALUE TO WS-INIT-SP2VST  *>CR-010
+                               WHEN "SP2EBC"                             *>CR-010
+                                   MOVE IEC-VAR-VALUE TO WS-INIT-SP2EBC  *>CR-010
+                               WHEN "SP2GRI"                             *>CR-010
+                                   MOVE IEC-VAR-VALUE TO WS-INIT-SP2GRI  *>CR-010
+                               WHEN "SP2CEN"                             *>CR-010
+                                   MOVE IEC-VAR-VALUE TO WS-INIT-SP2CEN  *>CR-010
+                               WHEN "SP2CHK"                             *>CR-010
+                                   MOVE IEC-VAR-VALUE TO WS-INIT-SP2CHK  *>CR-010
+                               WHEN "QPRMTH"                             *>CR-010
+                                   MOVE IEC-VAR-VALUE TO WS-INIT-QPRMTH  *>CR-010
+                               WHEN "SP2HIN"                             *>CR-010
+                                   MOVE IEC-VAR-VALUE TO WS-INIT-SP2HIN  *>CR-010
+                               WHEN "SP2EDT"                             *>CR-010
+                                   MOVE IEC-VAR-VALUE TO WS-INIT-SP2EDT  *>CR-010
+                               WHEN "SP2SAV"                             *>CR-010
+                                   MOVE IEC-VAR-VALUE TO WS-INIT-SP2SAV  *>CR-010
+                               WHEN "SP2OWN"                             *>CR-010
+                                   MOVE IEC-VAR-VALUE TO WS-INIT-SP2OWN  *>CR-010
+                               WHEN "SP2DTE"                             *>CR-010
+                                   MOVE IEC-VAR-VALUE TO WS-INIT-SP2DTE  *>CR-010
+                               WHEN OTHER                                *>CR-010
+                                   CONTINUE                              *>CR-010
+                           END-EVALUATE                                  *>CR-010
+                   END-READ                                             *>CR-010
+               END-PERFORM                                               *>CR-010
+               CLOSE INIT-ENV-CONFIG-FILE                                *>CR-010
+           END-IF                                                        *>CR-010
+           .
+
+      ******************************************************************
+       LOAD-RECENT-SUPPLIER-LIST.                                        *>CR-011
+      ******************************************************************
+      *    Loads every operator's recently-used-supplier list from disk *>CR-011
+      *    at startup, same load-at-start idiom as *>CR-002's            *>CR-011
+      *    SUBPANEL-STATE-FILE / *>CR-006's THEME-PREF-FILE.             *>CR-011
+      ******************************************************************
+           MOVE ZERO TO WS-RECENT-SUPPLIER-COUNT                         *>CR-011
+           OPEN INPUT RECENT-SUPPLIER-FILE                               *>CR-011
+           IF WS-RECENT-SUPPLIER-STATUS = "00"                           *>CR-011
+               PERFORM UNTIL WS-RECENT-SUPPLIER-STATUS NOT = "00"        *>CR-011
+                   READ RECENT-SUPPLIER-FILE                             *>CR-011
+                       AT END                                            *>CR-011
+                           MOVE "10" TO WS-RECENT-SUPPLIER-STATUS        *>CR-011
+                       NOT AT END                                        *>CR-011
+                           IF WS-RECENT-SUPPLIER-COUNT < 500             *>REVIEW-007
+                               ADD 1 TO WS-RECENT-SUPPLIER-COUNT         *>CR-011
+                               MOVE RS-OPERATOR                          *>CR-011
+                                 TO WS-RS-OPERATOR(WS-RECENT-SUPPLIER-COUNT) *>CR-011
+                               MOVE RS-SUPPLIER-CODE                     *>CR-011
+                             TO WS-RS-SUPPLIER-CODE(WS-RECENT-SUPPLIER-COUNT) *>CR-011
+                               MOVE RS-RANK                              *>CR-011
+                                 TO WS-RS-RANK(WS-RECENT-SUPPLIER-COUNT) *>CR-011
+                           END-IF                                        *>REVIEW-007
+                   END-READ                                              *>CR-011
+               END-PERFORM                                               *>CR-011
+               CLOSE RECENT-SUPPLIER-FILE                                *>CR-011
+           END-IF                                                        *>CR-011
+           .
+
+      ******************************************************************
+       SAVE-RECENT-SUPPLIER-LIST.                                        *>CR-011
+      ******************************************************************
+           OPEN OUTPUT RECENT-SUPPLIER-FILE                              *>CR-011
+           PERFORM VARYING WS-RECENT-SUPPLIER-OUT-IX FROM 1 BY 1        *>CR-011
+               UNTIL WS-RECENT-SUPPLIER-OUT-IX > WS-RECENT-SUPPLIER-COUNT *>CR-011
+               MOVE WS-RS-OPERATOR(WS-RECENT-SUPPLIER-OUT-IX)            *>CR-011
+                 TO RS-OPERATOR                                          *>CR-011
+               MOVE WS-RS-SUPPLIER-CODE(WS-RECENT-SUPPLIER-OUT-IX)       *>CR-011
+                 TO RS-SUPPLIER-CODE                                     *>CR-011
+               MOVE WS-RS-RANK(WS-RECENT-SUPPLIER-OUT-IX)                *>CR-011
+                 TO RS-RANK                                              *>CR-011
+               WRITE RECENT-SUPPLIER-RECORD                              *>CR-011
+           END-PERFORM                                                   *>CR-011
+           CLOSE RECENT-SUPPLIER-FILE                                    *>CR-011
+           .
+
+      ******************************************************************
+       RECORD-RECENT-SUPPLIER.                                           *>CR-011
+      ******************************************************************
+      *    Fired when the operator tabs off the PPSTOPT supplier number  *>CR-011
+      *    field. Moves that supplier to rank 1 for this operator,       *>CR-011
+      *    bumping every other one of their entries down a rank and      *>CR-011
+      *    dropping whatever falls off the end of                        *>CR-011
+      *    WS-RECENT-SUPPLIER-MAX-RANK.                                  *>CR-011
+      ******************************************************************
+           PERFORM GET-CURRENT-OPERATOR                                  *>CR-011
+           MOVE SP2-FD-VAR-DATA(1 : 10) TO WS-RECENT-SUPPLIER-NEW-CODE   *>CR-011
+           IF WS-RECENT-SUPPLIER-NEW-CODE = SPACE                        *>CR-011
+               EXIT PARAGRAPH                                            *>CR-011
+           END-IF                                                        *>CR-011
+           PERFORM REMOVE-RECENT-SUPPLIER-ROW                            *>CR-011
+           PERFORM BUMP-RECENT-SUPPLIER-RANKS                            *>CR-011
+           IF WS-RECENT-SUPPLIER-COUNT < 500                             *>REVIEW-007
+               ADD 1 TO WS-RECENT-SUPPLIER-COUNT                         *>CR-011
+               MOVE WS-AUDIT-OPERATOR                                    *>CR-011
+                   TO WS-RS-OPERATOR(WS-RECENT-SUPPLIER-COUNT)           *>CR-011
+               MOVE WS-RECENT-SUPPLIER-NEW-CODE                          *>CR-011
+                   TO WS-RS-SUPPLIER-CODE(WS-RECENT-SUPPLIER-COUNT)      *>CR-011
+               MOVE 1 TO WS-RS-RANK(WS-RECENT-SUPPLIER-COUNT)            *>CR-011
+      *        Else the table is full - this newest lookup simply will   *>REVIEW-007
+      *        not be remembered for quickpick rather than abend on a    *>REVIEW-007
+      *        subscript out of range.                                   *>REVIEW-007
+           END-IF                                                        *>REVIEW-007
+           PERFORM SAVE-RECENT-SUPPLIER-LIST                             *>CR-011
+           .
+
+      ******************************************************************
+       REMOVE-RECENT-SUPPLIER-ROW.                                       *>CR-011
+      ******************************************************************
+      *    If this operator already has this supplier on their list,    *>CR-011
+      *    remove that row (shifting every later row up one slot) so    *>CR-011
+      *    it can be reinserted at rank 1 instead of appearing twice.    *>CR-011
+      ******************************************************************
+           MOVE "N" TO WS-RECENT-SUPPLIER-FOUND                          *>CR-011
+           MOVE ZERO TO WS-RECENT-SUPPLIER-IX                            *>CR-011
+           PERFORM VARYING WS-RECENT-SUPPLIER-IX FROM 1 BY 1            *>CR-011
+               UNTIL WS-RECENT-SUPPLIER-IX > WS-RECENT-SUPPLIER-COUNT   *>CR-011
+               OR WS-RECENT-SUPPLIER-FOUND-YES                          *>CR-011
+               IF WS-RS-OPERATOR(WS-RECENT-SUPPLIER-IX)                 *>CR-011
+                                = WS-AUDIT-OPERATOR                      *>CR-011
+               AND WS-RS-SUPPLIER-CODE(WS-RECENT-SUPPLIER-IX)           *>CR-011
+                                = WS-RECENT-SUPPLIER-NEW-CODE            *>CR-011
+                   SET WS-RECENT-SUPPLIER-FOUND-YES TO TRUE              *>CR-011
+               END-IF                                                    *>CR-011
+           END-PERFORM                                                   *>CR-011
+           IF WS-RECENT-SUPPLIER-FOUND-YES                               *>CR-011
+               SUBTRACT 1 FROM WS-RECENT-SUPPLIER-IX                     *>REVIEW-004
+               PERFORM VARYING WS-RECENT-SUPPLIER-OUT-IX                *>CR-011
+                   FROM WS-RECENT-SUPPLIER-IX BY 1                       *>CR-011
+                   UNTIL WS-RECENT-SUPPLIER-OUT-IX                      *>CR-011
+                                 >= WS-RECENT-SUPPLIER-COUNT             *>CR-011
+                   MOVE WS-RECENT-SUPPLIER-ROW(WS-RECENT-SUPPLIER-OUT-IX + 1) *>CR-011
+                     TO WS-RECENT-SUPPLIER-ROW(WS-RECENT-SUPPLIER-OUT-IX) *>CR-011
+               END-PERFORM                                                *>CR-011
+               SUBTRACT 1 FROM WS-RECENT-SUPPLIER-COUNT                  *>CR-011
+           END-IF                                                        *>CR-011
+           .
+
+      ******************************************************************
+       BUMP-RECENT-SUPPLIER-RANKS.                                       *>CR-011
+      ******************************************************************
+      *    Push every remaining row of this operator's list down one    *>CR-011
+      *    rank to make room for the new rank-1 entry, dropping any row  *>CR-011
+      *    that falls past WS-RECENT-SUPPLIER-MAX-RANK.                  *>CR-011
+      ******************************************************************
+           MOVE ZERO TO WS-RECENT-SUPPLIER-IX                            *>CR-011
+           PERFORM VARYING WS-RECENT-SUPPLIER-IX FROM 1 BY 1            *>CR-011
+               UNTIL WS-RECENT-SUPPLIER-IX > WS-RECENT-SUPPLIER-COUNT   *>CR-011
+               IF WS-RS-OPERATOR(WS-RECENT-SUPPLIER-IX)                 *>CR-011
+                                = WS-AUDIT-OPERATOR                      *>CR-011
+                   ADD 1 TO WS-RS-RANK(WS-RECENT-SUPPLIER-IX)            *>CR-011
+               END-IF                                                    *>CR-011
+           END-PERFORM                                                   *>CR-011
+           MOVE ZERO TO WS-RECENT-SUPPLIER-IX                            *>CR-011
+           PERFORM VARYING WS-RECENT-SUPPLIER-IX FROM 1 BY 1            *>CR-011
+               UNTIL WS-RECENT-SUPPLIER-IX > WS-RECENT-SUPPLIER-COUNT   *>CR-011
+               IF WS-RS-RANK(WS-RECENT-SUPPLIER-IX)                     *>CR-011
+                                > WS-RECENT-SUPPLIER-MAX-RANK            *>CR-011
+                   MOVE WS-RECENT-SUPPLIER-IX TO WS-RECENT-SUPPLIER-OUT-IX *>CR-011
+                   PERFORM VARYING WS-RECENT-SUPPLIER-OUT-IX            *>CR-011
+                       FROM WS-RECENT-SUPPLIER-IX BY 1                   *>CR-011
+                       UNTIL WS-RECENT-SUPPLIER-OUT-IX                  *>CR-011
+                                     >= WS-RECENT-SUPPLIER-COUNT         *>CR-011
+                       MOVE WS-RECENT-SUPPLIER-ROW(WS-RECENT-SUPPLIER-OUT-IX + 1) *>CR-011
+                         TO WS-RECENT-SUPPLIER-ROW(WS-RECENT-SUPPLIER-OUT-IX) *>CR-011
+                   END-PERFORM                                           *>CR-011
+                   SUBTRACT 1 FROM WS-RECENT-SUPPLIER-COUNT             *>CR-011
+                   SUBTRACT 1 FROM WS-RECENT-SUPPLIER-IX                *>CR-011
+               END-IF                                                    *>CR-011
+           END-PERFORM                                                   *>CR-011
+           .
+
+      ******************************************************************
+       OFFER-RECENT-SUPPLIER-QUICKPICK.                                  *>CR-011
+      ******************************************************************
+      *    Fired when the operator clicks the PPSTOPT browse/down-arrow  *>CR-011
+      *    icon next to the supplier number field. There is no combo/    *>CR-011
+      *    listbox control available to build a real multi-item quick    *>CR-011
+      *    pick popup from in this file, so this pre-fills the supplier  *>CR-011
+      *    field with the operator's single most-recently-used supplier  *>CR-011
+      *    (rank 1) whenever it is still blank - the same get-field-def/ *>CR-011
+      *    modify/SP2-SET-FIELD-DEF sequence *>CR-009's                  *>CR-011
+      *    ENFORCE-READ-ONLY-MODE uses to write a value back to a field. *>CR-011
+      *    An operator with typed text already in the field, or with no  *>CR-011
+      *    recent suppliers yet, sees no change - they still get the     *>CR-011
+      *    full browse popup the icon already opens.                     *>CR-011
+      ******************************************************************
+           PERFORM GET-CURRENT-OPERATOR                                  *>CR-011
+           MOVE "N" TO WS-RECENT-SUPPLIER-FOUND                          *>CR-011
+           MOVE ZERO TO WS-RECENT-SUPPLIER-IX                            *>CR-011
+           PERFORM VARYING WS-RECENT-SUPPLIER-IX FROM 1 BY 1            *>CR-011
+               UNTIL WS-RECENT-SUPPLIER-IX > WS-RECENT-SUPPLIER-COUNT   *>CR-011
+               OR WS-RECENT-SUPPLIER-FOUND-YES                          *>CR-011
+               IF WS-RS-OPERATOR(WS-RECENT-SUPPLIER-IX)                 *>CR-011
+                                = WS-AUDIT-OPERATOR                      *>CR-011
+               AND WS-RS-RANK(WS-RECENT-SUPPLIER-IX) = 1                *>CR-011
+                   SET WS-RECENT-SUPPLIER-FOUND-YES TO TRUE              *>CR-011
+               END-IF                                                    *>CR-011
+           END-PERFORM                                                   *>CR-011
+           IF WS-RECENT-SUPPLIER-FOUND-YES                               *>CR-011
+               SUBTRACT 1 FROM WS-RECENT-SUPPLIER-IX                     *>REVIEW-004
+               MOVE LOW-VALUES TO SP2-FD-DATA                            *>CR-011
+                                  SP2-FD-VAR-DATA                        *>CR-011
+               MOVE LOW-VALUES TO SP2-FD-VAR-LENS                        *>CR-011
+               MOVE PPSTOPT-SUPPLIER-NO-I TO SP2-FD-ID                   *>CR-011
+               MOVE 4000 TO SP2-FD-VAR-LEN                               *>CR-011
+               MOVE SP2-GET-FIELD-DEF TO CP-SP2-P1                       *>CR-011
+               SET CP-SP2-P2 TO ADDRESS OF SP2-FIELD-DEF                 *>CR-011
+               PERFORM COMPROC-CALL-SP2                                  *>CR-011
+               IF SP2-FD-VAR-DATA(1 : 10) = SPACE                        *>CR-011
+                   MOVE WS-RS-SUPPLIER-CODE(WS-RECENT-SUPPLIER-IX)      *>CR-011
+                                    TO SP2-FD-VAR-DATA(1 : 10)            *>CR-011
+                   MOVE SP2-SET-FIELD-DEF TO CP-SP2-P1                   *>CR-011
+                   SET CP-SP2-P2 TO ADDRESS OF SP2-FIELD-DEF             *>CR-011
+                   PERFORM COMPROC-CALL-SP2                              *>CR-011
+               END-IF                                                    *>CR-011
+           END-IF                                                        *>CR-011
+           .
+
+      ******************************************************************
+       LOAD-NET-PROPERTY-OVERRIDES.                                      *>CR-016
+      ******************************************************************
+      *    Loads the config-driven .NET property override rows from      *>CR-016
+      *    disk at startup, same load-at-start idiom as                  *>CR-016
+      *    LOAD-RECENT-SUPPLIER-LIST.                                    *>CR-016
+      ******************************************************************
+           MOVE ZERO TO WS-NET-OVERRIDE-COUNT                            *>CR-016
+           OPEN INPUT NET-PROPERTY-OVERRIDE-FILE                         *>CR-016
+           IF WS-NET-OVERRIDE-STATUS = "00"                              *>CR-016
+               PERFORM UNTIL WS-NET-OVERRIDE-STATUS NOT = "00"           *>CR-016
+                   READ NET-PROPERTY-OVERRIDE-FILE                       *>CR-016
+                       AT END                                            *>CR-016
+                           MOVE "10" TO WS-NET-OVERRIDE-STATUS           *>CR-016
+                       NOT AT END                                        *>CR-016
+                           IF WS-NET-OVERRIDE-COUNT < 500                *>REVIEW-007
+                               ADD 1 TO WS-NET-OVERRIDE-COUNT             *>CR-016
+                               MOVE NPO-KEY                              *>CR-016
+                                 TO WS-NPO-KEY(WS-NET-OVERRIDE-COUNT)    *>CR-016
+                               MOVE NPO-PROP-NAME                        *>CR-016
+                                 TO WS-NPO-PROP-NAME(WS-NET-OVERRIDE-COUNT)  *>CR-016
+                               MOVE NPO-PROP-VALUE                       *>CR-016
+                                 TO WS-NPO-PROP-VALUE(WS-NET-OVERRIDE-COUNT) *>CR-016
+                           END-IF                                        *>REVIEW-007
+                   END-READ                                              *>CR-016
+               END-PERFORM                                               *>CR-016
+               CLOSE NET-PROPERTY-OVERRIDE-FILE                          *>CR-016
+           END-IF                                                        *>CR-016
+           .
+
+      ******************************************************************
+       APPLY-NET-PROPERTY-OVERRIDES.                                     *>CR-016
+      ******************************************************************
+      *    Matches this field against the override cache loaded by       *>CR-016
+      *    LOAD-NET-PROPERTY-OVERRIDES, either by zero-padded field ID    *>CR-016
+      *    or by a user-data tag substring, and applies every matching    *>CR-016
+      *    property/value pair through SP2-SET-NET on top of whatever     *>CR-016
+      *    COMMON-TEXT-FORMATTING already set. Only covers properties     *>CR-016
+      *    settable directly off the field's top-level Properties         *>CR-016
+      *    pointer (WS-RepositoryItemTextEdit-PTR) - nested subproperty   *>CR-016
+      *    chains such as Buttons/Item(0)/Visible still need their own    *>CR-016
+      *    hardcoded paragraph (e.g. HIDE-BROWSER-BUTTON).                *>CR-016
+      ******************************************************************
+           MOVE FLD-ID TO WS-NET-OVERRIDE-FLD-ID-TEXT                    *>CR-016
+           PERFORM VARYING WS-NET-OVERRIDE-IX FROM 1 BY 1                *>CR-016
+               UNTIL WS-NET-OVERRIDE-IX > WS-NET-OVERRIDE-COUNT          *>CR-016
+               MOVE ZERO TO WS-NET-OVERRIDE-KEY-LEN                      *>CR-016
+               MOVE FUNCTION LENGTH                                      *>CR-016
+                   (FUNCTION TRIM(WS-NPO-KEY(WS-NET-OVERRIDE-IX)))       *>CR-016
+                 TO WS-NET-OVERRIDE-KEY-LEN                              *>CR-016
+               INITIALIZE WS-NET-OVERRIDE-TAG-FLAG                      *>CR-016
+               IF WS-NET-OVERRIDE-KEY-LEN > ZERO                        *>CR-016
+                   PERFORM VARYING WS-STR-CTR FROM 1 BY 1                *>CR-016
+                       UNTIL WS-STR-CTR > 256 - WS-NET-OVERRIDE-KEY-LEN *>REVIEW-005
+                                              + 1                        *>REVIEW-005
+                       IF WS-FD-USER-DATA-ALL                            *>CR-016
+                           (WS-STR-CTR:WS-NET-OVERRIDE-KEY-LEN) =        *>CR-016
+                           WS-NPO-KEY(WS-NET-OVERRIDE-IX)                *>CR-016
+                               (1:WS-NET-OVERRIDE-KEY-LEN)               *>CR-016
+                           SET WS-NET-OVERRIDE-TAG-FOUND TO TRUE         *>CR-016
+                       END-IF                                            *>CR-016
+                   END-PERFORM                                           *>CR-016
+               END-IF                                                    *>CR-016
+               IF WS-NPO-KEY(WS-NET-OVERRIDE-IX) =                       *>CR-016
+                      WS-NET-OVERRIDE-FLD-ID-TEXT                        *>CR-016
+                  OR WS-NET-OVERRIDE-TAG-FOUND                           *>CR-016
+                   PERFORM APPLY-ONE-NET-PROPERTY-OVERRIDE               *>CR-016
+               END-IF                                                    *>CR-016
+           END-PERFORM                                                   *>CR-016
+           .
+
+      ******************************************************************
+       APPLY-ONE-NET-PROPERTY-OVERRIDE.                                  *>CR-016
+      ******************************************************************
+           MOVE LOW-VALUES TO SP2-NE-DATA                                *>CR-016
+           MOVE FLD-ID TO SP2-NE-ID                                      *>CR-016
+           MOVE 1 TO SP2-NE-OPTIONS                                      *>CR-016
+           MOVE WS-RepositoryItemTextEdit-PTR TO SP2-NE-OBJECT-PTR       *>CR-016
+           MOVE WS-NPO-PROP-NAME(WS-NET-OVERRIDE-IX) TO SP2-NE-PROP-NAME *>CR-016
+           MOVE WS-NPO-PROP-VALUE(WS-NET-OVERRIDE-IX) TO SP2-NE-VALUE    *>CR-016
+           MOVE SP2-SET-NET TO CP-SP2-P1                                 *>CR-016
+           SET CP-SP2-P2 TO ADDRESS OF SP2-NET-PARM                      *>CR-016
+           PERFORM COMPROC-CALL-SP2                                      *>CR-016
+           .
+
       ******************************************************************
        GET-FIELD-DEF.
       ******************************************************************
@@ -793,19 +2196,23 @@ ord0bg PROCEDURE DIVISION.
            
       ******************************************************************
        SET-ACTIVE-SCREEN.
-      ******************************************************************   
-           MOVE SP2-ACTIVATE-WINDOW TO CP-SP2-P1                     *>FUJITSU 
-           SET CP-SP2-P2 TO ADDRESS OF SP2-NAME-DEF                  *>FUJITSU 
-           PERFORM COMPROC-CALL-SP2.                                  *>FUJITSU            
-                                                           
+      ******************************************************************
+           MOVE SP2-ACTIVATE-WINDOW TO CP-SP2-P1                     *>FUJITSU
+           SET CP-SP2-P2 TO ADDRESS OF SP2-NAME-DEF                  *>FUJITSU
+           PERFORM COMPROC-CALL-SP2.                                  *>FUJITSU
+           IF SP2-ND-NAME = "PPSMHLD1" OR "PPSTOPT"                   *>CR-002
+                           OR "PPSTCOM" OR "PPSTVAT"                  *>CR-002
+               PERFORM RECORD-SUBPANEL-STATE                          *>CR-002
+           END-IF                                                     *>CR-002
+           .
+
       ******************************************************************
        SET-PROGRAM-LENGTH.                                              
       ******************************************************************
       **   Call SP2 to set program length property using                
-      **   SP2-PR-KEY = FN-000280002N                                   
+      **   SP2-PR-KEY = FN-000280002N
       ******************************************************************
-           EXIT PARAGRAPH
-           MOVE LOW-VALUES TO SP2-PR-DATA                               
+           MOVE LOW-VALUES TO SP2-PR-DATA                               *>CR-005
            MOVE FLD-ID TO SP2-PR-ID                                
            SET SP2-PR-FIELD TO TRUE                                     
            SET SP2-PR-NUM-T TO TRUE                                     
@@ -858,13 +2265,15 @@ ord0bg PROCEDURE DIVISION.
            SET CP-SP2-P2 TO ADDRESS OF PPSTVAT-PANEL-RECORD              *>FUJITSU 
            PERFORM COMPROC-CALL-SP2                                      *>FUJITSU        
                                                     
-           MOVE LOW-VALUES TO SP2-WD-DATA.                                         
-           MOVE "PPSM001" TO SP2-WD-PANEL-NAME.                              
-           MOVE SP2-SET-RECORD TO CP-SP2-P1                       
-           SET CP-SP2-P2 TO ADDRESS OF PPSM001-PANEL-RECORD        
-           PERFORM COMPROC-CALL-SP2 
-           MOVE SP2-OPEN-WINDOW TO CP-SP2-P1                      
-           SET CP-SP2-P2 TO ADDRESS OF SP2-WINDOW-DEF             
+           PERFORM GET-COLOR-ARRAY                                       *>CR-007
+
+           MOVE LOW-VALUES TO SP2-WD-DATA.
+           MOVE "PPSM001" TO SP2-WD-PANEL-NAME.
+           MOVE SP2-SET-RECORD TO CP-SP2-P1
+           SET CP-SP2-P2 TO ADDRESS OF PPSM001-PANEL-RECORD
+           PERFORM COMPROC-CALL-SP2
+           MOVE SP2-OPEN-WINDOW TO CP-SP2-P1
+           SET CP-SP2-P2 TO ADDRESS OF SP2-WINDOW-DEF
            PERFORM COMPROC-CALL-SP2                       .       
 008030     MOVE LOW-VALUES TO PPSM001-DATA.                                        
 008050     MOVE "PPSM001"  TO PPSM001-NEXT-PANEL.                                  
@@ -881,10 +2290,10 @@ ord0bg PROCEDURE DIVISION.
 008550     MOVE SP2-CONVERSE-PANEL TO CP-SP2-P1                          *>FUJITSU 
            SET CP-SP2-P2 TO ADDRESS OF PPSM001-CONVERSE-DATA             *>FUJITSU 
            PERFORM COMPROC-CALL-SP2                                      *>FUJITSU 
-008560     MOVE LOW-VALUES TO PPSM001-WAIT-SW.                  
-           MOVE "PPSTOPT" TO SP2-ND-NAME
-      *    MOVE HOOK01-SCREEN TO SP2-ND-NAME                     
-           MOVE SP2-ACTIVATE-INTERNAL TO CP-SP2-P1                
+008560     MOVE LOW-VALUES TO PPSM001-WAIT-SW.
+           PERFORM RESTORE-LAST-SUBPANEL                              *>CR-002
+      *    MOVE HOOK01-SCREEN TO SP2-ND-NAME
+           MOVE SP2-ACTIVATE-INTERNAL TO CP-SP2-P1
            SET CP-SP2-P2 TO ADDRESS OF SP2-NAME-DEF               
            PERFORM COMPROC-CALL-SP2                                            
 000110*    INITIALIZE WS-SCR001-FIELDS                                   *>CC110411
@@ -906,11 +2315,10 @@ ord0bg PROCEDURE DIVISION.
 000207*    END-EVALUATE.                                                 *>CC110411
 000208*    PERFORM CALL-SCR001.                                          *>CC110411              
             
-000310* SET FOCUS TO PPSTOPT                                                       
-008560     MOVE "PPSTOPT" TO SP2-ND-NAME.                                          
-008550     MOVE SP2-ACTIVATE-WINDOW TO CP-SP2-P1                         *>FUJITSU 
-           SET CP-SP2-P2 TO ADDRESS OF SP2-NAME-DEF                      *>FUJITSU 
-           PERFORM COMPROC-CALL-SP2                         .            *>FUJITSU            
+000310* SET FOCUS TO the restored subpanel (was hardcoded to PPSTOPT)   *>CR-002
+008550     MOVE SP2-ACTIVATE-WINDOW TO CP-SP2-P1                         *>FUJITSU
+           SET CP-SP2-P2 TO ADDRESS OF SP2-NAME-DEF                      *>FUJITSU
+           PERFORM COMPROC-CALL-SP2                         .            *>FUJITSU
 
            
               
@@ -1020,10 +2428,12 @@ ord0bg PROCEDURE DIVISION.
       *    MOVE X"04" TO SP2-FD-MISC-OPTIONS                             *>EB#56255
       *    MOVE X"20" TO SP2-FD-OPTIONS-5                                *>MJ#56923
       *    MOVE X"04" TO SP2-FD-MORE-OPTIONS                             *>MJ#59406
-           SET CP-SP2-P2 TO ADDRESS OF SP2-FIELD-DEF 
-           PERFORM COMPROC-CALL-SP2 
+           SET CP-SP2-P2 TO ADDRESS OF SP2-FIELD-DEF
+           PERFORM COMPROC-CALL-SP2
+           PERFORM SET-MAX-LENGTH                                         *>REVIEW-008
+           PERFORM SET-PROGRAM-LENGTH                                     *>REVIEW-008
            .
-      ******************************************************************           
+      ******************************************************************
        COMMON-TEXT-FORMATTING.
       ******************************************************************
            PERFORM SCR010-FLIP-DAYS.
@@ -1105,7 +2515,42 @@ ord0bg PROCEDURE DIVISION.
                  TO WS-FD-OTHER-VAR-DATA                                 *>EB#59123
            END-IF                                                        *>EB#59123
       ******************************************************************
-      **   If the word "DATE" is found in user data, don't do any more 
+      **   If the word "AUTOTAB" is found in user data, set the         *>CR-012
+      **   AutoTab property on the GSTextEdit control so Tab is        *>CR-012
+      **   simulated automatically once the field fills to its max     *>CR-012
+      **   length.                                                     *>CR-012
+      ******************************************************************
+           INITIALIZE WS-AUTO-TAB-FLAG                                   *>CR-012
+           PERFORM VARYING WS-STR-CTR FROM 1 BY 1                        *>CR-012
+               UNTIL WS-STR-CTR > 250                                    *>REVIEW-005
+               IF WS-FD-USER-DATA-ALL(WS-STR-CTR:7) = "AUTOTAB"           *>CR-012
+                   SET WS-AUTO-TAB-ENABLED TO TRUE                       *>CR-012
+               END-IF                                                    *>CR-012
+           END-PERFORM                                                   *>CR-012
+           IF WS-AUTO-TAB-ENABLED                                        *>CR-012
+               STRING                                                    *>CR-012
+                   "/AutoTab=1"        DELIMITED BY SIZE                 *>CR-012
+                   INTO WS-EDIT-OBJ-NAME                                 *>CR-012
+                   WITH POINTER WS-OBJ-NAME-LEN                          *>CR-012
+               END-STRING                                                *>CR-012
+           END-IF                                                        *>CR-012
+      ******************************************************************
+      **   If the word "CRDRFMT" is found in user data, this field's    *>CR-014
+      **   negative display uses a trailing "CR"/"DR" suffix instead    *>CR-014
+      **   of the parenthesis-style negative mask APPLY-NUMERIC-MASK    *>CR-014
+      **   builds by default. Checked here (alongside the AUTOTAB tag)  *>CR-014
+      **   so the flag is set before APPLY-NUMERIC-MASK builds the      *>CR-014
+      **   dual pos/neg mask further down.                              *>CR-014
+      ******************************************************************
+           INITIALIZE WS-CRDR-FLAG                                       *>CR-014
+           PERFORM VARYING WS-STR-CTR FROM 1 BY 1                        *>CR-014
+               UNTIL WS-STR-CTR > 250                                    *>REVIEW-005
+               IF WS-FD-USER-DATA-ALL(WS-STR-CTR:7) = "CRDRFMT"          *>CR-014
+                   SET WS-CRDR-SUFFIX-MODE TO TRUE                       *>CR-014
+               END-IF                                                    *>CR-014
+           END-PERFORM                                                   *>CR-014
+      ******************************************************************
+      **   If the word "DATE" is found in user data, don't do any more
       **   processing on this field as it is an SCR110 date and it will
       **   get handled by SCR110 later on.
       ******************************************************************
@@ -1351,7 +2796,13 @@ ord0bg PROCEDURE DIVISION.
                SET CP-SP2-P2 TO ADDRESS OF SP2-NET-PARM                  *>MJ#55656
                PERFORM COMPROC-CALL-SP2                                  *>MJ#55656
            END-IF                                                        *>MJ#55656
-           
+      ****************************************************************** *>CR-016
+      **   Apply any config-driven .NET property overrides for this      *>CR-016
+      **   field, on top of everything COMMON-TEXT-FORMATTING has        *>CR-016
+      **   already set above.                                            *>CR-016
+      ****************************************************************** *>CR-016
+           PERFORM APPLY-NET-PROPERTY-OVERRIDES                          *>CR-016
+
            .
            
            
@@ -1415,16 +2866,58 @@ ord0bg PROCEDURE DIVISION.
                         IF WS-HOLD-POS-MASK(WS-LOOP-CTR:1) = '-'          
                             MOVE SPACE TO WS-HOLD-POS-MASK(WS-LOOP-CTR:1)
                         END-IF                                           
-                     END-PERFORM     
-                END-IF                          
-                PERFORM VARYING WS-POS-STR-CTR FROM 50 BY -1               
-                    UNTIL WS-HOLD-POS-MASK(WS-POS-STR-CTR:1) NOT = SPACE                            
+                     END-PERFORM
+                END-IF
+      ******************************************************************
+      **   CR/DR suffix mode: strip the sign out of the negative mask   *>CR-014
+      **   too, the same way it was just stripped out of the positive   *>CR-014
+      **   mask, since the literal "CR" below replaces the sign rather  *>CR-014
+      **   than sitting alongside it.                                   *>CR-014
+      ******************************************************************
+                IF WS-CRDR-SUFFIX-MODE                                   *>CR-014
+                    IF LEADING-NEG                                       *>CR-014
+                        MOVE WS-HOLD-NEG-MASK(2:49)                      *>CR-014
+                          TO WS-HOLD-NEG-MASK(1:49)                      *>CR-014
+                        MOVE SPACE TO WS-HOLD-NEG-MASK(50:1)             *>CR-014
+                    ELSE                                                 *>CR-014
+                        PERFORM VARYING WS-LOOP-CTR FROM 50 BY -1        *>CR-014
+                            UNTIL WS-LOOP-CTR = ZERO                     *>CR-014
+                            IF WS-HOLD-NEG-MASK(WS-LOOP-CTR:1) = '-'     *>CR-014
+                                MOVE SPACE                               *>CR-014
+                                  TO WS-HOLD-NEG-MASK(WS-LOOP-CTR:1)     *>CR-014
+                            END-IF                                       *>CR-014
+                         END-PERFORM                                    *>CR-014
+                    END-IF                                               *>CR-014
+                END-IF                                                   *>CR-014
+                PERFORM VARYING WS-POS-STR-CTR FROM 50 BY -1
+                    UNTIL WS-HOLD-POS-MASK(WS-POS-STR-CTR:1) NOT = SPACE
                     CONTINUE
-                END-PERFORM     
-                PERFORM VARYING WS-NEG-STR-CTR FROM 50 BY -1               
-                    UNTIL WS-HOLD-NEG-MASK(WS-NEG-STR-CTR:1) NOT = SPACE                            
+                END-PERFORM
+                PERFORM VARYING WS-NEG-STR-CTR FROM 50 BY -1
+                    UNTIL WS-HOLD-NEG-MASK(WS-NEG-STR-CTR:1) NOT = SPACE
                     CONTINUE
                 END-PERFORM
+      ******************************************************************
+      **   CR/DR suffix mode: append the literal suffix onto each       *>CR-014
+      **   trimmed mask instead of the default parenthesis-style        *>CR-014
+      **   negative display - "nnn.nn DR" / "nnn.nn CR".                *>CR-014
+      ******************************************************************
+                IF WS-CRDR-SUFFIX-MODE                                   *>CR-014
+      *            Trimmed mask must leave room for the 3-byte suffix      *>REVIEW-010
+      *            inside the 50-byte PIC X field - skip the append        *>REVIEW-010
+      *            rather than write past the end of WS-HOLD-POS-MASK/     *>REVIEW-010
+      *            WS-HOLD-NEG-MASK on a legitimately long mask.           *>REVIEW-010
+                    IF WS-POS-STR-CTR < 48                                *>REVIEW-010
+                        MOVE " DR"                                        *>CR-014
+                          TO WS-HOLD-POS-MASK(WS-POS-STR-CTR + 1:3)        *>CR-014
+                        ADD 3 TO WS-POS-STR-CTR                            *>CR-014
+                    END-IF                                                 *>REVIEW-010
+                    IF WS-NEG-STR-CTR < 48                                *>REVIEW-010
+                        MOVE " CR"                                        *>CR-014
+                          TO WS-HOLD-NEG-MASK(WS-NEG-STR-CTR + 1:3)        *>CR-014
+                        ADD 3 TO WS-NEG-STR-CTR                            *>CR-014
+                    END-IF                                                 *>REVIEW-010
+                END-IF                                                   *>CR-014
                 STRING
                    WS-HOLD-POS-MASK(1:WS-POS-STR-CTR)
                    ';'
@@ -2064,7 +3557,12 @@ ord0bg PROCEDURE DIVISION.
            END-IF                                                        *>EB#55092
       **   **   **  **  **  **  **  **  **  **  **  **  **
            IF WS-HOLD-EDIT-MASK(1:2) = "99"
-               MOVE "mm/dd/yyyy" TO WS-HOLD-EDIT-MASK(1:SP2-FD-FORMAT-LEN)
+               IF FLIP-DAYS                                              *>CR-015
+                   MOVE "dd/mm/yyyy"                                     *>CR-015
+                     TO WS-HOLD-EDIT-MASK(1:SP2-FD-FORMAT-LEN)           *>CR-015
+               ELSE                                                      *>CR-015
+                   MOVE "mm/dd/yyyy" TO WS-HOLD-EDIT-MASK(1:SP2-FD-FORMAT-LEN)
+               END-IF                                                    *>CR-015
            ELSE
                MOVE 1 TO WS-STR-CTR
                PERFORM VARYING WS-LOOP-CTR FROM 1 BY 1
@@ -2159,10 +3657,25 @@ ord0bg PROCEDURE DIVISION.
            MOVE SP2-GET-NET TO CP-SP2-P1            
            SET CP-SP2-P2 TO ADDRESS OF SP2-NET-PARM 
            PERFORM COMPROC-CALL-SP2                 
-           MOVE SP2-NE-VALUE TO WS-RepositoryItemDateEdit-PTR                      
-           PERFORM APPLY-DATE-MASK                                                 
-           PERFORM HIDE-BROWSER-BUTTON
-           .      
+           MOVE SP2-NE-VALUE TO WS-RepositoryItemDateEdit-PTR
+           PERFORM APPLY-DATE-MASK
+      ******************************************************************
+      **   Hold-review date fields keep the calendar picker button so   *>CR-013
+      **   reviewers can still browse to a date, instead of having to   *>CR-013
+      **   type one in. All other .net date fields keep the button      *>CR-013
+      **   hidden, as before.                                           *>CR-013
+      ******************************************************************
+           INITIALIZE WS-HOLD-REVIEW-FLAG                                *>CR-013
+           PERFORM VARYING WS-STR-CTR FROM 1 BY 1                        *>CR-013
+               UNTIL WS-STR-CTR > 250                                    *>REVIEW-005
+               IF WS-FD-USER-DATA-ALL(WS-STR-CTR:7) = "HOLDREV"          *>CR-013
+                   SET WS-HOLD-REVIEW-DATE-FIELD TO TRUE                 *>CR-013
+               END-IF                                                    *>CR-013
+           END-PERFORM                                                   *>CR-013
+           IF NOT WS-HOLD-REVIEW-DATE-FIELD                              *>CR-013
+               PERFORM HIDE-BROWSER-BUTTON
+           END-IF                                                        *>CR-013
+           .
       
       ******************************************************************           
        APPLY-DATE-MASK.                                                            
@@ -2396,9 +3909,10 @@ ord0bg PROCEDURE DIVISION.
            
            MOVE SP2-GET-FIELD-DEF TO CP-SP2-P1                        
            SET CP-SP2-P2 TO ADDRESS OF SP2-FIELD-DEF                  
-           PERFORM COMPROC-CALL-SP2                                         
+           PERFORM COMPROC-CALL-SP2
            PERFORM GET-USER-DATA                                         *>SM#23002
-           MOVE SP2-FD-NAME TO WS-HOLD-FD-NAME                          
+           MOVE SP2-PR-VALUE TO WS-FD-USER-DATA-ALL                      *>CR-013
+           MOVE SP2-FD-NAME TO WS-HOLD-FD-NAME
            MOVE SP2-FD-WIDTH TO WS-HOLD-FD-WIDTH                         *>SM#23002
            MOVE sp2-fd-format-len TO WS-HOLD-FORMAT-LEN
            MOVE SP2-FD-VAR-DATA(1:SP2-FD-FORMAT-LEN) TO WS-HOLD-EDIT-MASK
@@ -2711,6 +4225,46 @@ ord0bg PROCEDURE DIVISION.
                ON OVERFLOW
                    CONTINUE
            END-CALL.
-     
-           
+
+           IF WS-SP2-NET-DIAG-MODE-ON                                    *>CR-019
+               AND WS-SP2-NET-DIAG-LOG-OPEN                              *>CR-019
+               AND (CP-SP2-P1 = SP2-GET-NET OR CP-SP2-P1 = SP2-SET-NET)  *>CR-019
+               AND SP2-NE-ID = WS-SP2-NET-DIAG-TARGET-ID                 *>CR-019
+               PERFORM WRITE-SP2-NET-DIAG-LOG-LINE                       *>CR-019
+           END-IF.                                                       *>CR-019
+
+      ******************************************************************
+       WRITE-SP2-NET-DIAG-LOG-LINE.                                      *>CR-019
+      ******************************************************************
+      *    Writes one line per SP2-GET-NET/SP2-SET-NET call routed       *>CR-019
+      *    through COMPROC-CALL-SP2 for the field GET-DIAGNOSTIC-MODE    *>CR-019
+      *    is watching, so a support call about that field's rendering   *>CR-019
+      *    can be diagnosed from this log instead of re-deriving which   *>CR-019
+      *    .NET property calls ran for it by reading this source.       *>CR-019
+      ******************************************************************
+           MOVE SPACE TO WS-SP2-NET-DIAG-LOG-LINE                        *>CR-019
+           MOVE SP2-NE-ID TO WS-SP2-NET-DIAG-ID-DISPLAY                  *>CR-019
+           IF CP-SP2-P1 = SP2-GET-NET                                    *>CR-019
+               STRING "GET FLDID="     DELIMITED BY SIZE                 *>CR-019
+                      WS-SP2-NET-DIAG-ID-DISPLAY DELIMITED BY SIZE        *>CR-019
+                      " PROP="         DELIMITED BY SIZE                 *>CR-019
+                      FUNCTION TRIM(SP2-NE-PROP-NAME) DELIMITED BY SIZE   *>CR-019
+                      " VALUE="        DELIMITED BY SIZE                 *>CR-019
+                      FUNCTION TRIM(SP2-NE-VALUE)     DELIMITED BY SIZE   *>CR-019
+                 INTO WS-SP2-NET-DIAG-LOG-LINE                           *>CR-019
+               END-STRING                                                *>CR-019
+           ELSE                                                          *>CR-019
+               STRING "SET FLDID="     DELIMITED BY SIZE                 *>CR-019
+                      WS-SP2-NET-DIAG-ID-DISPLAY DELIMITED BY SIZE        *>CR-019
+                      " PROP="         DELIMITED BY SIZE                 *>CR-019
+                      FUNCTION TRIM(SP2-NE-PROP-NAME) DELIMITED BY SIZE   *>CR-019
+                      " VALUE="        DELIMITED BY SIZE                 *>CR-019
+                      FUNCTION TRIM(SP2-NE-VALUE)     DELIMITED BY SIZE   *>CR-019
+                 INTO WS-SP2-NET-DIAG-LOG-LINE                           *>CR-019
+               END-STRING                                                *>CR-019
+           END-IF                                                        *>CR-019
+           MOVE WS-SP2-NET-DIAG-LOG-LINE TO SP2-NET-DIAG-LOG-RECORD      *>CR-019
+           WRITE SP2-NET-DIAG-LOG-RECORD                                 *>CR-019
+           .
+
        END PROGRAM MAIN.
