@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN AS "GSSERP.INITCFGMAINT".
+      ******************************************************************
+      **   Configuration screen for the INITIALIZATION environment-     *>CR-010
+      **   variable block in Main.cob.                                  *>CR-010
+      **                                                                *>CR-010
+      **   Main.cob's INITIALIZATION paragraph used to hardcode the     *>CR-010
+      **   value of every SP2*/QPRMTH environment variable it sets on   *>CR-010
+      **   startup. This program lets someone change those values       *>CR-010
+      **   without touching Main.cob: it loads the current value of      *>CR-010
+      **   each variable (from InitEnvConfig.cfg if one already exists,  *>CR-010
+      **   otherwise the same defaults INITIALIZATION used to hardcode), *>CR-010
+      **   prompts for a replacement one variable at a time, and writes  *>CR-010
+      **   the result back to InitEnvConfig.cfg, which Main.cob's new    *>CR-010
+      **   LOAD-INIT-ENV-CONFIG reads on its next startup.               *>CR-010
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INIT-ENV-CONFIG-FILE ASSIGN TO WS-INIT-ENV-CONFIG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INIT-ENV-CONFIG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INIT-ENV-CONFIG-FILE.
+       01  INIT-ENV-CONFIG-RECORD.
+           05  IEC-VAR-NAME              PIC X(10).
+           05  IEC-VAR-VALUE             PIC X(20).
+       WORKING-STORAGE SECTION.
+       01  WS-INIT-ENV-CONFIG-PATH       PIC X(60) VALUE
+               "InitEnvConfig.cfg".
+       01  WS-INIT-ENV-CONFIG-STATUS     PIC X(02) VALUE SPACE.
+
+       01  WS-INIT-VAR-COUNT             PIC 9(2)  VALUE 11.
+       01  WS-INIT-VAR-IX                PIC 9(2)  VALUE ZERO.
+       01  WS-INIT-VAR-TABLE.
+           05  WS-INIT-VAR-ROW           OCCURS 11 TIMES.
+               10  WS-INIT-VAR-NAME          PIC X(10).
+               10  WS-INIT-VAR-VALUE         PIC X(20).
+
+       01  WS-REPLY                      PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           PERFORM SET-VARIABLE-DEFAULTS
+           PERFORM LOAD-EXISTING-CONFIG
+           PERFORM PROMPT-FOR-VARIABLES
+           PERFORM SAVE-CONFIG
+           GOBACK
+           .
+
+       SET-VARIABLE-DEFAULTS.
+      *    Same defaults Main.cob's INITIALIZATION used to hardcode.
+           MOVE "SP2VST"  TO WS-INIT-VAR-NAME(1)
+           MOVE "1"        TO WS-INIT-VAR-VALUE(1)
+           MOVE "SP2EBC"  TO WS-INIT-VAR-NAME(2)
+           MOVE "1"        TO WS-INIT-VAR-VALUE(2)
+           MOVE "SP2GRI"  TO WS-INIT-VAR-NAME(3)
+           MOVE "1"        TO WS-INIT-VAR-VALUE(3)
+           MOVE "SP2CEN"  TO WS-INIT-VAR-NAME(4)
+           MOVE "75"       TO WS-INIT-VAR-VALUE(4)
+           MOVE "SP2CHK"  TO WS-INIT-VAR-NAME(5)
+           MOVE "20"       TO WS-INIT-VAR-VALUE(5)
+           MOVE "QPRMTH"  TO WS-INIT-VAR-NAME(6)
+           MOVE "1"        TO WS-INIT-VAR-VALUE(6)
+           MOVE "SP2HIN"  TO WS-INIT-VAR-NAME(7)
+           MOVE "0"        TO WS-INIT-VAR-VALUE(7)
+           MOVE "SP2EDT"  TO WS-INIT-VAR-NAME(8)
+           MOVE "133"      TO WS-INIT-VAR-VALUE(8)
+           MOVE "SP2SAV"  TO WS-INIT-VAR-NAME(9)
+           MOVE "4"        TO WS-INIT-VAR-VALUE(9)
+           MOVE "SP2OWN"  TO WS-INIT-VAR-NAME(10)
+           MOVE "12"       TO WS-INIT-VAR-VALUE(10)
+           MOVE "SP2DTE"  TO WS-INIT-VAR-NAME(11)
+           MOVE "1"        TO WS-INIT-VAR-VALUE(11)
+           .
+
+       LOAD-EXISTING-CONFIG.
+           OPEN INPUT INIT-ENV-CONFIG-FILE
+           IF WS-INIT-ENV-CONFIG-STATUS = "00"
+               PERFORM UNTIL WS-INIT-ENV-CONFIG-STATUS NOT = "00"
+                   READ INIT-ENV-CONFIG-FILE
+                       AT END
+                           MOVE "10" TO WS-INIT-ENV-CONFIG-STATUS
+                       NOT AT END
+                           PERFORM APPLY-EXISTING-VALUE
+                   END-READ
+               END-PERFORM
+               CLOSE INIT-ENV-CONFIG-FILE
+           END-IF
+           .
+
+       APPLY-EXISTING-VALUE.
+           PERFORM VARYING WS-INIT-VAR-IX FROM 1 BY 1
+               UNTIL WS-INIT-VAR-IX > WS-INIT-VAR-COUNT
+               IF WS-INIT-VAR-NAME(WS-INIT-VAR-IX) = IEC-VAR-NAME
+                   MOVE IEC-VAR-VALUE
+                     TO WS-INIT-VAR-VALUE(WS-INIT-VAR-IX)
+               END-IF
+           END-PERFORM
+           .
+
+       PROMPT-FOR-VARIABLES.
+           DISPLAY "INITIALIZATION environment-variable configuration"
+           DISPLAY "Press Enter to keep the current value shown."
+           PERFORM VARYING WS-INIT-VAR-IX FROM 1 BY 1
+               UNTIL WS-INIT-VAR-IX > WS-INIT-VAR-COUNT
+               DISPLAY WS-INIT-VAR-NAME(WS-INIT-VAR-IX) " ["
+                       WS-INIT-VAR-VALUE(WS-INIT-VAR-IX) "] : "
+                   WITH NO ADVANCING
+               MOVE SPACE TO WS-REPLY
+               ACCEPT WS-REPLY
+               IF WS-REPLY NOT = SPACE
+                   MOVE WS-REPLY TO WS-INIT-VAR-VALUE(WS-INIT-VAR-IX)
+               END-IF
+           END-PERFORM
+           .
+
+       SAVE-CONFIG.
+           OPEN OUTPUT INIT-ENV-CONFIG-FILE
+           PERFORM VARYING WS-INIT-VAR-IX FROM 1 BY 1
+               UNTIL WS-INIT-VAR-IX > WS-INIT-VAR-COUNT
+               MOVE WS-INIT-VAR-NAME(WS-INIT-VAR-IX) TO IEC-VAR-NAME
+               MOVE WS-INIT-VAR-VALUE(WS-INIT-VAR-IX) TO IEC-VAR-VALUE
+               WRITE INIT-ENV-CONFIG-RECORD
+           END-PERFORM
+           CLOSE INIT-ENV-CONFIG-FILE
+           DISPLAY "Configuration saved to " WS-INIT-ENV-CONFIG-PATH
+           .
+
+       END PROGRAM MAIN.
