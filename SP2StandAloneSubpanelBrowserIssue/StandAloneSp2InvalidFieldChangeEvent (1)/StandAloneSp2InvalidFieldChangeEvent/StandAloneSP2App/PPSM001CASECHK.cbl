@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN AS "GSSERP.PPSM001CASECHK".
+      ******************************************************************
+      **   Legacy-data case-mismatch report.                            *>CR-017
+      **                                                                *>CR-017
+      **   The SP2-FD-CASE = 'l' or 'u' logic in Main.cob's              *>CR-017
+      **   COMMON-TEXT-FORMATTING only enforces CharacterCasing going    *>CR-017
+      **   forward, on whatever gets typed from now on. This batch       *>CR-017
+      **   report reads an extract (one row per supplier field value,    *>CR-017
+      **   carrying the casing rule now configured for that field) and   *>CR-017
+      **   flags every value already on file that violates the casing    *>CR-017
+      **   rule now in force for its field, so the backlog can be        *>CR-017
+      **   cleaned up instead of only caught on next edit.               *>CR-017
+      **                                                                 *>CR-017
+      **   The extract is expected to be produced by whatever nightly    *>CR-017
+      **   job walks existing PPSM001 data (not available in this repo   *>CR-017
+      **   without the missing PPSM001.SP2 copybook - see                *>CR-017
+      **   IMPLEMENTATION_STATUS.md), paired with the SP2-FD-CASE rule    *>CR-017
+      **   configured for each field.                                    *>CR-017
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CASE-CHECK-EXTRACT-FILE ASSIGN TO
+               WS-CASE-EXTRACT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CASE-EXTRACT-STATUS.
+           SELECT CASE-MISMATCH-REPORT-FILE ASSIGN TO
+               WS-CASE-REPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CASE-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+      *    One row per supplier field value, paired with the casing      *>CR-017
+      *    rule ('U'/'L') now configured on that field via SP2-FD-CASE.  *>CR-017
+       FD  CASE-CHECK-EXTRACT-FILE.
+       01  CASE-CHECK-EXTRACT-RECORD.
+           05  CC-SUPPLIER-NO            PIC X(10).
+           05  CC-FIELD-ID               PIC X(10).
+           05  CC-CASE-RULE              PIC X(01).
+           05  CC-FIELD-VALUE            PIC X(40).
+       FD  CASE-MISMATCH-REPORT-FILE.
+       01  CASE-MISMATCH-REPORT-RECORD   PIC X(100).
+       WORKING-STORAGE SECTION.
+       01  WS-CASE-EXTRACT-PATH         PIC X(60) VALUE
+               "CaseCheckExtract.dat".
+       01  WS-CASE-EXTRACT-STATUS       PIC X(02) VALUE SPACE.
+       01  WS-CASE-REPORT-PATH          PIC X(60) VALUE
+               "CaseMismatchReport.txt".
+       01  WS-CASE-REPORT-STATUS        PIC X(02) VALUE SPACE.
+
+       01  WS-MISMATCH-COUNT            PIC 9(7)  VALUE ZERO.
+       01  WS-CLEAN-COUNT                PIC 9(7)  VALUE ZERO.
+       01  WS-SKIPPED-COUNT              PIC 9(7)  VALUE ZERO.
+       01  WS-DISPLAY-COUNT              PIC ZZZ,ZZ9.
+       01  WS-CASE-VIOLATION-FLAG        PIC X     VALUE "N".
+           88  WS-CASE-VIOLATION                   VALUE "Y".
+
+       PROCEDURE DIVISION.
+      *    Skip the scan entirely if CASE-CHECK-EXTRACT-FILE failed to
+      *    open - REVIEW-014 - rather than reporting an unopened file.
+       MAINLINE.
+           PERFORM OPEN-CASE-CHECK-FILES
+           IF WS-CASE-EXTRACT-STATUS = "00"
+               PERFORM SCAN-CASE-CHECK-EXTRACT
+               PERFORM WRITE-CASE-CHECK-SUMMARY
+           ELSE
+               PERFORM WRITE-CASE-EXTRACT-OPEN-ERROR
+           END-IF
+           PERFORM CLOSE-CASE-CHECK-FILES
+           GOBACK
+           .
+
+       OPEN-CASE-CHECK-FILES.
+           OPEN INPUT CASE-CHECK-EXTRACT-FILE
+           OPEN OUTPUT CASE-MISMATCH-REPORT-FILE
+           .
+
+       WRITE-CASE-EXTRACT-OPEN-ERROR.
+           MOVE SPACE TO CASE-MISMATCH-REPORT-RECORD
+           STRING "ERROR: could not open "          DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CASE-EXTRACT-PATH)
+                                                     DELIMITED BY SIZE
+                  " - FILE STATUS "                  DELIMITED BY SIZE
+                  WS-CASE-EXTRACT-STATUS             DELIMITED BY SIZE
+                  " - no case check performed"       DELIMITED BY SIZE
+             INTO CASE-MISMATCH-REPORT-RECORD
+           END-STRING
+           WRITE CASE-MISMATCH-REPORT-RECORD
+           .
+
+       SCAN-CASE-CHECK-EXTRACT.
+      *    Only reached when OPEN-CASE-CHECK-FILES already confirmed
+      *    WS-CASE-EXTRACT-STATUS = "00", so the read loop can rely on
+      *    the real status instead of forcing it.           *>REVIEW-014
+           PERFORM UNTIL WS-CASE-EXTRACT-STATUS NOT = "00"
+               READ CASE-CHECK-EXTRACT-FILE
+                   AT END
+                       MOVE "10" TO WS-CASE-EXTRACT-STATUS
+                   NOT AT END
+                       PERFORM EVALUATE-CASE-RULE
+               END-READ
+           END-PERFORM
+           .
+
+       EVALUATE-CASE-RULE.
+           MOVE "N" TO WS-CASE-VIOLATION-FLAG
+           EVALUATE CC-CASE-RULE
+               WHEN "U"
+               WHEN "u"
+                   IF CC-FIELD-VALUE NOT =
+                          FUNCTION UPPER-CASE(CC-FIELD-VALUE)
+                       SET WS-CASE-VIOLATION TO TRUE
+                   END-IF
+               WHEN "L"
+               WHEN "l"
+                   IF CC-FIELD-VALUE NOT =
+                          FUNCTION LOWER-CASE(CC-FIELD-VALUE)
+                       SET WS-CASE-VIOLATION TO TRUE
+                   END-IF
+               WHEN OTHER
+                   ADD 1 TO WS-SKIPPED-COUNT
+           END-EVALUATE
+           IF WS-CASE-VIOLATION
+               ADD 1 TO WS-MISMATCH-COUNT
+               PERFORM WRITE-CASE-MISMATCH-LINE
+           ELSE
+               IF CC-CASE-RULE = "U" OR CC-CASE-RULE = "u"
+                   OR CC-CASE-RULE = "L" OR CC-CASE-RULE = "l"
+                   ADD 1 TO WS-CLEAN-COUNT
+               END-IF
+           END-IF
+           .
+
+       WRITE-CASE-MISMATCH-LINE.
+           MOVE SPACE TO CASE-MISMATCH-REPORT-RECORD
+           STRING CC-SUPPLIER-NO       DELIMITED BY SIZE
+                  " "                  DELIMITED BY SIZE
+                  CC-FIELD-ID           DELIMITED BY SIZE
+                  " RULE="              DELIMITED BY SIZE
+                  CC-CASE-RULE          DELIMITED BY SIZE
+                  " VALUE="             DELIMITED BY SIZE
+                  CC-FIELD-VALUE        DELIMITED BY SIZE
+             INTO CASE-MISMATCH-REPORT-RECORD
+           END-STRING
+           WRITE CASE-MISMATCH-REPORT-RECORD
+           .
+
+       WRITE-CASE-CHECK-SUMMARY.
+           MOVE SPACE TO CASE-MISMATCH-REPORT-RECORD
+           MOVE WS-MISMATCH-COUNT TO WS-DISPLAY-COUNT
+           STRING "TOTAL MISMATCHES: " DELIMITED BY SIZE
+                  WS-DISPLAY-COUNT      DELIMITED BY SIZE
+             INTO CASE-MISMATCH-REPORT-RECORD
+           END-STRING
+           WRITE CASE-MISMATCH-REPORT-RECORD
+
+           MOVE SPACE TO CASE-MISMATCH-REPORT-RECORD
+           MOVE WS-CLEAN-COUNT TO WS-DISPLAY-COUNT
+           STRING "TOTAL CLEAN: " DELIMITED BY SIZE
+                  WS-DISPLAY-COUNT DELIMITED BY SIZE
+             INTO CASE-MISMATCH-REPORT-RECORD
+           END-STRING
+           WRITE CASE-MISMATCH-REPORT-RECORD
+
+           MOVE SPACE TO CASE-MISMATCH-REPORT-RECORD
+           MOVE WS-SKIPPED-COUNT TO WS-DISPLAY-COUNT
+           STRING "TOTAL SKIPPED (NO CASE RULE): " DELIMITED BY SIZE
+                  WS-DISPLAY-COUNT                  DELIMITED BY SIZE
+             INTO CASE-MISMATCH-REPORT-RECORD
+           END-STRING
+           WRITE CASE-MISMATCH-REPORT-RECORD
+           .
+
+       CLOSE-CASE-CHECK-FILES.
+           CLOSE CASE-CHECK-EXTRACT-FILE
+           CLOSE CASE-MISMATCH-REPORT-FILE
+           .
+
+       END PROGRAM MAIN.
